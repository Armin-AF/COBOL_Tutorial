@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MainMenu.
+
+      *> Driving menu for today's standalone utilities (insurance.cob,
+      *> FileHandling.cob, ArithmeticOperations.cob, Tables.cob,
+      *> BinarySearch.cob, StringLecture.cob) so staff can pick one
+      *> from a single session instead of invoking each .cob binary
+      *> separately. Each of those programs STOP RUNs when it
+      *> finishes, and in GnuCOBOL STOP RUN inside a CALLed subprogram
+      *> ends the entire run unit, not just the callee - so a plain
+      *> CALL would take the menu down with the first selection. CALL
+      *> "SYSTEM" shells out to the already-compiled executable instead,
+      *> which returns control to the menu when the child program
+      *> exits, letting the operator make another selection.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE PIC 9(1) VALUE 0.
+       01 WS-DONE PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           PERFORM UNTIL WS-DONE = 'Y'
+               PERFORM B000-DISPLAY-MENU
+               ACCEPT WS-MENU-CHOICE
+               PERFORM C000-RUN-CHOICE
+           END-PERFORM.
+
+           DISPLAY "GOODBYE.".
+           STOP RUN.
+
+       B000-DISPLAY-MENU.
+           DISPLAY "=============================".
+           DISPLAY "MAIN MENU".
+           DISPLAY "1. Insurance Quoting".
+           DISPLAY "2. Employee File Handling".
+           DISPLAY "3. Arithmetic Operations".
+           DISPLAY "4. Sales Tables".
+           DISPLAY "5. Binary Search".
+           DISPLAY "6. String Lecture".
+           DISPLAY "9. Exit".
+           DISPLAY "=============================".
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+
+       C000-RUN-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   CALL "SYSTEM" USING "./insurance"
+               WHEN 2
+                   CALL "SYSTEM" USING "./FileHandling"
+               WHEN 3
+                   CALL "SYSTEM" USING "./ArithmeticOperations"
+               WHEN 4
+                   CALL "SYSTEM" USING "./Tables"
+               WHEN 5
+                   CALL "SYSTEM" USING "./BinarySearch"
+               WHEN 6
+                   CALL "SYSTEM" USING "./StringLecture"
+               WHEN 9
+                   MOVE 'Y' TO WS-DONE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE, TRY AGAIN."
+           END-EVALUATE.
