@@ -5,38 +5,334 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *> EMPLOYEE-FILE is keyed by EMP-ID so lookup programs (see
+      *> EmployeeLookup.cob) can pull a single record at random
+      *> instead of scanning the whole file. This GnuCOBOL build has
+      *> no ISAM handler, so RELATIVE (with EMP-ID doubling as the
+      *> dense relative key) is the closest standard substitute for
+      *> ORGANIZATION INDEXED.
            SELECT EMPLOYEE-FILE ASSIGN TO 'sample.dat'
-           ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL
+           RELATIVE KEY IS WS-EMP-REL-KEY
+           FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT EMPLOYEE-CONTROL-FILE ASSIGN TO 'data/EMPCTL.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT EMPLOYEE-CHECKPOINT-FILE ASSIGN TO 'data/EMPCKPT.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+      *> Work file for the SORT step below (request 017) - processing
+      *> order needs to be EMP-DEPT + EMP-ID so the control-break
+      *> subtotals are meaningful regardless of the order records were
+      *> added to EMPLOYEE-FILE.
+           SELECT SORT-WORK-FILE ASSIGN TO 'data/EMPSORT.TMP'.
+
+           SELECT EMPLOYEE-AUDIT-FILE ASSIGN TO 'data/EMPAUDIT.LOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05 EMP-ID            PIC 9(3).
-           05 EMP-NAME          PIC X(10).
-           05 EMP-SALARY        PIC 9(4).
+       COPY EMPLOYEE.
+
+       FD  EMPLOYEE-CONTROL-FILE.
+       COPY EMPCTL.
+
+       FD  EMPLOYEE-CHECKPOINT-FILE.
+       COPY EMPCKPT.
+
+       FD  EMPLOYEE-AUDIT-FILE.
+       01  EMPAUDIT-LINE                 PIC X(23).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-EMP-ID           PIC 9(3).
+           05  SORT-EMP-NAME         PIC X(10).
+           05  SORT-EMP-DEPT         PIC X(4).
+           05  SORT-EMP-SALARY       PIC 9(4).
+           05  SORT-EMP-SSN          PIC 9(9).
 
        WORKING-STORAGE SECTION.
+       01 WS-EMP-REL-KEY PIC 9(3).
+       01 WS-EMP-STATUS PIC X(2) VALUE '00'.
+       01 WS-CTL-STATUS PIC X(2) VALUE '00'.
+       01 WS-CKPT-STATUS PIC X(2) VALUE '00'.
+       01 WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+       COPY EMPAUDIT.
        01 END-OF-FILE          PIC X(1) VALUE 'N'.
+       01 WS-FIRST-RECORD PIC X(1) VALUE 'Y'.
+       01 WS-PREV-DEPT PIC X(4) VALUE SPACES.
+       01 WS-DEPT-COUNT PIC 9(5) VALUE ZEROS.
+       01 WS-DEPT-TOTAL-SALARY PIC 9(7) VALUE ZEROS.
+       01 WS-GRAND-COUNT PIC 9(5) VALUE ZEROS.
+       01 WS-GRAND-TOTAL-SALARY PIC 9(7) VALUE ZEROS.
+       01 WS-RESTART-ID PIC 9(3) VALUE ZEROS.
+       01 WS-RESTART-SKIP-COUNT PIC 9(5) VALUE ZEROS.
+       01 WS-RETURNED-COUNT PIC 9(5) VALUE ZEROS.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 2.
+       01 WS-RECORDS-SINCE-CKPT PIC 9(3) VALUE ZEROS.
+
+      *> Formatted "999-99-9999" display built by FORMAT-SSN from
+      *> EMP-SSN's area(3)/group(2)/serial(4) split - see
+      *> copybooks/EMPLOYEE.cpy's EMP-SSN comment.
+       01 WS-SSN-AREA PIC X(3).
+       01 WS-SSN-GROUP PIC X(2).
+       01 WS-SSN-SERIAL PIC X(4).
+       01 WS-SSN-FORMATTED PIC X(11).
+
+      *> Report header (run date + page number) repeated at the top of
+      *> the listing and again every WS-PAGE-SIZE employees, so printed
+      *> output is readable a page at a time instead of a bare scroll.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-PAGE-NUMBER PIC 9(3) VALUE 1.
+       01 WS-LINES-ON-PAGE PIC 9(3) VALUE ZEROS.
+       01 WS-PAGE-SIZE PIC 9(3) VALUE 50.
 
        PROCEDURE DIVISION.
        A000-MAIN-LOGIC.
+           PERFORM E000-CHECK-RESTART.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           PERFORM J000-PRINT-PAGE-HEADER.
+
+      *> Sort into EMP-DEPT + EMP-ID order ahead of the read loop so
+      *> the control-break subtotals group by department correctly no
+      *> matter what order records sit in on sample.dat.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-EMP-DEPT SORT-EMP-ID
+               INPUT PROCEDURE IS B100-RELEASE-EMPLOYEES
+               OUTPUT PROCEDURE IS B200-RETURN-SORTED.
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM C000-DEPT-SUBTOTAL
+           END-IF.
+
+           DISPLAY '-----------------------------'.
+           DISPLAY 'GRAND TOTAL EMPLOYEES: ' WS-GRAND-COUNT.
+           DISPLAY 'GRAND TOTAL SALARY:    $' WS-GRAND-TOTAL-SALARY.
+
+           PERFORM D000-CHECK-CONTROL-TOTAL.
+           PERFORM F000-CLEAR-CHECKPOINT.
+
+           STOP RUN.
+
+       B100-RELEASE-EMPLOYEES.
            OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMP-STATUS NOT = '00'
+               PERFORM Z000-FILE-ERROR
+           END-IF.
 
-           READ EMPLOYEE-FILE
+           READ EMPLOYEE-FILE NEXT RECORD
                AT END MOVE 'Y' TO END-OF-FILE
            END-READ.
+           IF WS-EMP-STATUS NOT = '00' AND WS-EMP-STATUS NOT = '10'
+               PERFORM Z000-FILE-ERROR
+           END-IF.
 
            PERFORM UNTIL END-OF-FILE = 'Y'
-               DISPLAY 'Employee ID: ' EMP-ID
-               DISPLAY 'Employee Name: ' EMP-NAME
-               DISPLAY 'Employee Salary: $' EMP-SALARY
-               DISPLAY '-----------------------------'
+               MOVE EMP-ID TO SORT-EMP-ID
+               MOVE EMP-NAME TO SORT-EMP-NAME
+               MOVE EMP-DEPT TO SORT-EMP-DEPT
+               MOVE EMP-SALARY TO SORT-EMP-SALARY
+               MOVE EMP-SSN TO SORT-EMP-SSN
+               RELEASE SORT-RECORD
 
-               READ EMPLOYEE-FILE
+               READ EMPLOYEE-FILE NEXT RECORD
                    AT END MOVE 'Y' TO END-OF-FILE
                END-READ
+               IF WS-EMP-STATUS NOT = '00' AND WS-EMP-STATUS NOT = '10'
+                   PERFORM Z000-FILE-ERROR
+               END-IF
            END-PERFORM.
 
            CLOSE EMPLOYEE-FILE.
+           IF WS-EMP-STATUS NOT = '00'
+               PERFORM Z000-FILE-ERROR
+           END-IF.
+           MOVE 'N' TO END-OF-FILE.
+
+       B200-RETURN-SORTED.
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO END-OF-FILE
+                   NOT AT END
+                       PERFORM B210-HANDLE-SORTED-RECORD
+               END-RETURN
+           END-PERFORM.
+
+       B210-HANDLE-SORTED-RECORD.
+           MOVE SORT-EMP-ID TO EMP-ID.
+           MOVE SORT-EMP-NAME TO EMP-NAME.
+           MOVE SORT-EMP-DEPT TO EMP-DEPT.
+           MOVE SORT-EMP-SALARY TO EMP-SALARY.
+           MOVE SORT-EMP-SSN TO EMP-SSN.
+
+           ADD 1 TO WS-RETURNED-COUNT.
+           IF WS-RETURNED-COUNT > WS-RESTART-SKIP-COUNT
+               PERFORM B000-DISPLAY-EMPLOYEE
+           END-IF.
+
+       B000-DISPLAY-EMPLOYEE.
+           IF WS-FIRST-RECORD = 'N' AND EMP-DEPT NOT = WS-PREV-DEPT
+               PERFORM C000-DEPT-SUBTOTAL
+           END-IF.
+
+           MOVE 'N' TO WS-FIRST-RECORD.
+           MOVE EMP-DEPT TO WS-PREV-DEPT.
+           ADD 1 TO WS-DEPT-COUNT.
+           ADD EMP-SALARY TO WS-DEPT-TOTAL-SALARY.
+
+           IF WS-LINES-ON-PAGE >= WS-PAGE-SIZE
+               ADD 1 TO WS-PAGE-NUMBER
+               MOVE ZEROS TO WS-LINES-ON-PAGE
+               PERFORM J000-PRINT-PAGE-HEADER
+           END-IF.
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+           DISPLAY 'Employee ID: ' EMP-ID.
+           DISPLAY 'Employee Name: ' EMP-NAME.
+           DISPLAY 'Employee Dept: ' EMP-DEPT.
+           DISPLAY 'Employee Salary: $' EMP-SALARY.
+           PERFORM I000-FORMAT-SSN.
+           DISPLAY 'Employee SSN: ' WS-SSN-FORMATTED.
+           DISPLAY '-----------------------------'.
+
+           MOVE "READ" TO EMPAUDIT-ACTION.
+           MOVE EMP-ID TO EMPAUDIT-EMP-ID.
+           PERFORM H000-WRITE-AUDIT.
+
+           ADD 1 TO WS-RECORDS-SINCE-CKPT.
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM G000-WRITE-CHECKPOINT
+               MOVE ZEROS TO WS-RECORDS-SINCE-CKPT
+           END-IF.
+
+       C000-DEPT-SUBTOTAL.
+           DISPLAY 'DEPT ' WS-PREV-DEPT ' EMPLOYEES: ' WS-DEPT-COUNT
+               ' TOTAL SALARY: $' WS-DEPT-TOTAL-SALARY.
+           DISPLAY '-----------------------------'.
+
+           ADD WS-DEPT-COUNT TO WS-GRAND-COUNT.
+           ADD WS-DEPT-TOTAL-SALARY TO WS-GRAND-TOTAL-SALARY.
+           MOVE ZEROS TO WS-DEPT-COUNT.
+           MOVE ZEROS TO WS-DEPT-TOTAL-SALARY.
+
+       D000-CHECK-CONTROL-TOTAL.
+           OPEN INPUT EMPLOYEE-CONTROL-FILE.
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY "NO CONTROL TOTAL ON FILE, SKIPPING BALANCING"
+           ELSE
+               READ EMPLOYEE-CONTROL-FILE
+               CLOSE EMPLOYEE-CONTROL-FILE
+               IF EMPCTL-EXPECTED-COUNT = WS-GRAND-COUNT
+                   DISPLAY "CONTROL TOTAL MATCHED: " WS-GRAND-COUNT
+                       " RECORDS"
+               ELSE
+                   DISPLAY "CONTROL TOTAL MISMATCH - EXPECTED "
+                       EMPCTL-EXPECTED-COUNT " GOT " WS-GRAND-COUNT
+               END-IF
+           END-IF.
+
+      *> The in-progress department's own count/salary are restored from
+      *> EMPCKPT-DEPT-COUNT/SALARY (not folded into the grand total) so
+      *> its eventual C000-DEPT-SUBTOTAL line reflects every record ever
+      *> processed for it, not just the ones read since the restart. The
+      *> page number/lines-on-page are restored too, so the page header
+      *> J000-PRINT-PAGE-HEADER prints right after this continues the
+      *> prior run's pagination instead of restarting it at page 1.
+       E000-CHECK-RESTART.
+           MOVE ZEROS TO WS-RESTART-ID.
+           MOVE ZEROS TO WS-RESTART-SKIP-COUNT.
+           OPEN INPUT EMPLOYEE-CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ EMPLOYEE-CHECKPOINT-FILE
+               CLOSE EMPLOYEE-CHECKPOINT-FILE
+               IF EMPCKPT-LAST-ID NOT = ZEROS
+                   MOVE EMPCKPT-LAST-ID TO WS-RESTART-ID
+                   COMPUTE WS-RESTART-SKIP-COUNT =
+                       EMPCKPT-COUNT-SO-FAR + EMPCKPT-DEPT-COUNT
+                   MOVE EMPCKPT-COUNT-SO-FAR TO WS-GRAND-COUNT
+                   MOVE EMPCKPT-SALARY-SO-FAR TO WS-GRAND-TOTAL-SALARY
+                   MOVE EMPCKPT-DEPT TO WS-PREV-DEPT
+                   MOVE EMPCKPT-DEPT-COUNT TO WS-DEPT-COUNT
+                   MOVE EMPCKPT-DEPT-SALARY TO WS-DEPT-TOTAL-SALARY
+                   MOVE EMPCKPT-PAGE-NUMBER TO WS-PAGE-NUMBER
+                   MOVE EMPCKPT-LINES-ON-PAGE TO WS-LINES-ON-PAGE
+                   MOVE 'N' TO WS-FIRST-RECORD
+                   DISPLAY "RESUMING FROM CHECKPOINT AFTER EMP-ID: "
+                       WS-RESTART-ID
+               END-IF
+           END-IF.
+
+       F000-CLEAR-CHECKPOINT.
+           MOVE ZEROS TO EMPCKPT-LAST-ID.
+           MOVE ZEROS TO EMPCKPT-COUNT-SO-FAR.
+           MOVE ZEROS TO EMPCKPT-SALARY-SO-FAR.
+           MOVE SPACES TO EMPCKPT-DEPT.
+           MOVE ZEROS TO EMPCKPT-DEPT-COUNT.
+           MOVE ZEROS TO EMPCKPT-DEPT-SALARY.
+           MOVE 1 TO EMPCKPT-PAGE-NUMBER.
+           MOVE ZEROS TO EMPCKPT-LINES-ON-PAGE.
+           OPEN OUTPUT EMPLOYEE-CHECKPOINT-FILE.
+           WRITE EMPCKPT-RECORD.
+           CLOSE EMPLOYEE-CHECKPOINT-FILE.
+
+      *> WS-GRAND-COUNT/TOTAL-SALARY only reflect departments that have
+      *> already closed out through C000-DEPT-SUBTOTAL, so they are
+      *> saved as-is; the still-open department's own count/salary are
+      *> saved separately instead of being folded in, so a restart can
+      *> resume that department's subtotal instead of losing it. The
+      *> current page number/lines-on-page are saved too (req037), so a
+      *> resumed run continues the page numbering instead of restarting
+      *> it from page 1.
+       G000-WRITE-CHECKPOINT.
+           MOVE EMP-ID TO EMPCKPT-LAST-ID.
+           MOVE WS-GRAND-COUNT TO EMPCKPT-COUNT-SO-FAR.
+           MOVE WS-GRAND-TOTAL-SALARY TO EMPCKPT-SALARY-SO-FAR.
+           MOVE WS-PREV-DEPT TO EMPCKPT-DEPT.
+           MOVE WS-DEPT-COUNT TO EMPCKPT-DEPT-COUNT.
+           MOVE WS-DEPT-TOTAL-SALARY TO EMPCKPT-DEPT-SALARY.
+           MOVE WS-PAGE-NUMBER TO EMPCKPT-PAGE-NUMBER.
+           MOVE WS-LINES-ON-PAGE TO EMPCKPT-LINES-ON-PAGE.
+
+           OPEN OUTPUT EMPLOYEE-CHECKPOINT-FILE.
+           WRITE EMPCKPT-RECORD.
+           CLOSE EMPLOYEE-CHECKPOINT-FILE.
+
+       H000-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO EMPAUDIT-TIMESTAMP.
+
+           OPEN EXTEND EMPLOYEE-AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-AUDIT-FILE
+           END-IF.
+
+           MOVE EMPAUDIT-RECORD TO EMPAUDIT-LINE.
+           WRITE EMPAUDIT-LINE.
+
+           CLOSE EMPLOYEE-AUDIT-FILE.
+
+      *> Splits EMP-SSN into area/group/serial and strings it back
+      *> together as "999-99-9999" for display.
+       I000-FORMAT-SSN.
+           MOVE EMP-SSN(1:3) TO WS-SSN-AREA.
+           MOVE EMP-SSN(4:2) TO WS-SSN-GROUP.
+           MOVE EMP-SSN(6:4) TO WS-SSN-SERIAL.
+           STRING WS-SSN-AREA '-' WS-SSN-GROUP '-' WS-SSN-SERIAL
+               INTO WS-SSN-FORMATTED.
+
+       J000-PRINT-PAGE-HEADER.
+           DISPLAY '============================='.
+           DISPLAY 'EMPLOYEE LISTING   RUN DATE: ' WS-RUN-DATE
+               '   PAGE: ' WS-PAGE-NUMBER.
+           DISPLAY '============================='.
+
+       Z000-FILE-ERROR.
+           DISPLAY "EMPLOYEE FILE ERROR, STATUS: " WS-EMP-STATUS.
+           MOVE 1 TO RETURN-CODE.
            STOP RUN.
