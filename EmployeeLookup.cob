@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeLookup.
+
+      *> Pulls a single employee record by EMP-ID via a direct random
+      *> read against EMPLOYEE-FILE instead of scanning the whole file
+      *> the way FileHandling.cob does.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'sample.dat'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS WS-EMP-REL-KEY
+           FILE STATUS IS WS-EMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPLOYEE.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-REL-KEY PIC 9(3).
+       01 WS-EMP-STATUS PIC X(2) VALUE '00'.
+       01 WS-LOOKUP-ID PIC 9(3).
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMP-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN EMPLOYEE FILE, STATUS: "
+                   WS-EMP-STATUS
+               STOP RUN
+           END-IF.
+
+           DISPLAY "ENTER EMPLOYEE ID: " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-ID.
+
+           MOVE WS-LOOKUP-ID TO WS-EMP-REL-KEY.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "EMPLOYEE NOT FOUND: " WS-LOOKUP-ID
+               NOT INVALID KEY
+                   DISPLAY 'Employee ID: ' EMP-ID
+                   DISPLAY 'Employee Name: ' EMP-NAME
+                   DISPLAY 'Employee Salary: $' EMP-SALARY
+           END-READ.
+
+           CLOSE EMPLOYEE-FILE.
+           STOP RUN.
