@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeLoad.
+
+      *> One-time/reload utility that builds the RELATIVE EMPLOYEE-FILE
+      *> (sample.dat) from the plain fixed-width EMPLOYEES.DAT seed
+      *> fixture, keyed densely by EMP-ID so later programs can do
+      *> direct random lookups by relative key.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-SEED-FILE ASSIGN TO 'EMPLOYEES.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SEED-STATUS.
+
+           SELECT EMPLOYEE-FILE ASSIGN TO 'sample.dat'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS WS-EMP-REL-KEY
+           FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT EMPLOYEE-CONTROL-FILE ASSIGN TO 'data/EMPCTL.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-SEED-FILE.
+       01  EMPLOYEE-SEED-LINE          PIC X(30).
+
+       FD  EMPLOYEE-FILE.
+       COPY EMPLOYEE.
+
+       FD  EMPLOYEE-CONTROL-FILE.
+       COPY EMPCTL.
+
+       WORKING-STORAGE SECTION.
+       01 WS-SEED-STATUS PIC X(2) VALUE '00'.
+       01 WS-EMP-STATUS PIC X(2) VALUE '00'.
+       01 WS-CTL-STATUS PIC X(2) VALUE '00'.
+       01 WS-EMP-REL-KEY PIC 9(3).
+       01 WS-END-OF-SEED PIC X(1) VALUE 'N'.
+       01 WS-LOADED-COUNT PIC 9(5) VALUE ZEROS.
+       01 WS-REJECTED-COUNT PIC 9(5) VALUE ZEROS.
+
+       01 WS-SSN-AREA PIC X(3).
+       01 WS-SSN-GROUP PIC X(2).
+       01 WS-SSN-SERIAL PIC X(4).
+       01 WS-SSN-VALID PIC X(1) VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           OPEN INPUT EMPLOYEE-SEED-FILE.
+           IF WS-SEED-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN EMPLOYEES.DAT, STATUS: "
+                   WS-SEED-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EMPLOYEE-FILE.
+
+           READ EMPLOYEE-SEED-FILE
+               AT END MOVE 'Y' TO WS-END-OF-SEED
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-SEED = 'Y'
+               PERFORM B000-LOAD-EMPLOYEE
+
+               READ EMPLOYEE-SEED-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-SEED
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-SEED-FILE.
+           CLOSE EMPLOYEE-FILE.
+
+           MOVE WS-LOADED-COUNT TO EMPCTL-EXPECTED-COUNT.
+           OPEN OUTPUT EMPLOYEE-CONTROL-FILE.
+           WRITE EMPCTL-RECORD.
+           CLOSE EMPLOYEE-CONTROL-FILE.
+
+           DISPLAY "EMPLOYEE FILE LOADED, RECORDS: " WS-LOADED-COUNT.
+           DISPLAY "RECORDS REJECTED (BAD SSN): " WS-REJECTED-COUNT.
+           STOP RUN.
+
+       B000-LOAD-EMPLOYEE.
+           MOVE EMPLOYEE-SEED-LINE(1:3) TO EMP-ID.
+           MOVE EMPLOYEE-SEED-LINE(4:10) TO EMP-NAME.
+           MOVE EMPLOYEE-SEED-LINE(14:4) TO EMP-DEPT.
+           MOVE EMPLOYEE-SEED-LINE(18:4) TO EMP-SALARY.
+           MOVE EMPLOYEE-SEED-LINE(22:9) TO EMP-SSN.
+
+           PERFORM C000-VALIDATE-SSN.
+           IF WS-SSN-VALID = 'N'
+               DISPLAY "INVALID SSN, EMPLOYEE REJECTED: " EMP-ID
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               MOVE EMP-ID TO WS-EMP-REL-KEY
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "UNABLE TO LOAD EMPLOYEE: " EMP-ID
+                   NOT INVALID KEY
+                       ADD 1 TO WS-LOADED-COUNT
+               END-WRITE
+           END-IF.
+
+      *> Rejects an all-zero area, an all-same-digit SSN, and the
+      *> known invalid ranges (area 000/666/900-999, group 00,
+      *> serial 0000) - same split as coboltut.cob's SSNum.
+       C000-VALIDATE-SSN.
+           MOVE 'Y' TO WS-SSN-VALID.
+           MOVE EMP-SSN(1:3) TO WS-SSN-AREA.
+           MOVE EMP-SSN(4:2) TO WS-SSN-GROUP.
+           MOVE EMP-SSN(6:4) TO WS-SSN-SERIAL.
+
+           IF WS-SSN-AREA = '000' OR WS-SSN-AREA = '666'
+               OR WS-SSN-AREA >= '900'
+               MOVE 'N' TO WS-SSN-VALID
+           END-IF.
+           IF WS-SSN-GROUP = '00'
+               MOVE 'N' TO WS-SSN-VALID
+           END-IF.
+           IF WS-SSN-SERIAL = '0000'
+               MOVE 'N' TO WS-SSN-VALID
+           END-IF.
+           IF EMP-SSN(1:1) = EMP-SSN(2:1)
+               AND EMP-SSN(1:1) = EMP-SSN(3:1)
+               AND EMP-SSN(1:1) = EMP-SSN(4:1)
+               AND EMP-SSN(1:1) = EMP-SSN(5:1)
+               AND EMP-SSN(1:1) = EMP-SSN(6:1)
+               AND EMP-SSN(1:1) = EMP-SSN(7:1)
+               AND EMP-SSN(1:1) = EMP-SSN(8:1)
+               AND EMP-SSN(1:1) = EMP-SSN(9:1)
+               MOVE 'N' TO WS-SSN-VALID
+           END-IF.
