@@ -0,0 +1,410 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeMaintenance.
+
+      *> Applies a transaction file of A/C/D codes against
+      *> EMPLOYEE-FILE - add new hires, change name/salary, delete
+      *> terminated employees - instead of hand-editing sample.dat.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'EMPTRANS.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRAN-STATUS.
+
+      *> DYNAMIC (not RANDOM) so J000-SUM-SALARIES can READ NEXT
+      *> RECORD sequentially for the before/after balancing totals
+      *> while B000-APPLY-TRANSACTION still reads/writes/deletes by
+      *> WS-EMP-REL-KEY - same dual-access precedent as insurance.cob's
+      *> POLICY-MASTER.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'sample.dat'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WS-EMP-REL-KEY
+           FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT EMPLOYEE-CONTROL-FILE ASSIGN TO 'data/EMPCTL.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT EMPLOYEE-AUDIT-FILE ASSIGN TO 'data/EMPAUDIT.LOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EMPLOYEE-SALHIST-FILE ASSIGN TO 'data/EMPSALHIST.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SALHIST-STATUS.
+
+      *> Balancing report (request 038) - reconciles the transaction
+      *> file's net dollar change against the before/after totals of
+      *> EMPLOYEE-FILE so a maintenance run that silently mis-applied a
+      *> transaction gets flagged instead of trusted.
+           SELECT BALANCE-REPORT-FILE ASSIGN TO 'data/BALANCE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BALANCE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY EMPTRAN.
+
+       FD  EMPLOYEE-FILE.
+       COPY EMPLOYEE.
+
+       FD  EMPLOYEE-CONTROL-FILE.
+       COPY EMPCTL.
+
+       FD  EMPLOYEE-AUDIT-FILE.
+       01  EMPAUDIT-LINE                 PIC X(23).
+
+       FD  EMPLOYEE-SALHIST-FILE.
+       01  EMPSALHIST-LINE               PIC X(19).
+
+       FD  BALANCE-REPORT-FILE.
+       01  BALANCE-REPORT-LINE           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRAN-STATUS PIC X(2) VALUE '00'.
+       01 WS-EMP-STATUS PIC X(2) VALUE '00'.
+       01 WS-CTL-STATUS PIC X(2) VALUE '00'.
+       01 WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+       01 WS-SALHIST-STATUS PIC X(2) VALUE '00'.
+       01 WS-BALANCE-STATUS PIC X(2) VALUE '00'.
+       COPY EMPAUDIT.
+       COPY EMPSALHIST.
+       01 WS-OLD-SALARY PIC 9(4).
+
+       01 WS-SSN-AREA PIC X(3).
+       01 WS-SSN-GROUP PIC X(2).
+       01 WS-SSN-SERIAL PIC X(4).
+       01 WS-SSN-VALID PIC X(1) VALUE 'Y'.
+       01 WS-EMP-REL-KEY PIC 9(3).
+       01 WS-END-OF-TRANS PIC X(1) VALUE 'N'.
+       01 WS-ADDED-COUNT PIC 9(5) VALUE ZEROS.
+       01 WS-CHANGED-COUNT PIC 9(5) VALUE ZEROS.
+       01 WS-DELETED-COUNT PIC 9(5) VALUE ZEROS.
+       01 WS-REJECTED-COUNT PIC 9(5) VALUE ZEROS.
+
+      *> Balancing report working fields (request 038).
+       01 WS-END-OF-SCAN PIC X(1) VALUE 'N'.
+       01 WS-SCAN-TOTAL PIC 9(7) VALUE ZEROS.
+       01 WS-BEFORE-TOTAL PIC 9(7) VALUE ZEROS.
+       01 WS-AFTER-TOTAL PIC 9(7) VALUE ZEROS.
+       01 WS-DELETE-SALARY PIC 9(4) VALUE ZEROS.
+       01 WS-TRAN-NET-CHANGE PIC S9(7) VALUE ZEROS.
+       01 WS-TRAN-NET-DISPLAY PIC -(7)9 VALUE ZEROS.
+       01 WS-EXPECTED-AFTER-TOTAL PIC S9(7) VALUE ZEROS.
+       01 WS-EXPECTED-AFTER-DISPLAY PIC -(7)9 VALUE ZEROS.
+       01 WS-BALANCE-DIFF PIC S9(7) VALUE ZEROS.
+       01 WS-BALANCE-DIFF-DISPLAY PIC -(7)9 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           PERFORM J000-SUM-SALARIES.
+           MOVE WS-SCAN-TOTAL TO WS-BEFORE-TOTAL.
+
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRAN-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN EMPTRANS.DAT, STATUS: "
+                   WS-TRAN-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN I-O EMPLOYEE-FILE.
+           IF WS-EMP-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN EMPLOYEE FILE, STATUS: "
+                   WS-EMP-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           READ TRANSACTION-FILE
+               AT END MOVE 'Y' TO WS-END-OF-TRANS
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-TRANS = 'Y'
+               PERFORM B000-APPLY-TRANSACTION
+
+               READ TRANSACTION-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-TRANS
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANSACTION-FILE.
+           CLOSE EMPLOYEE-FILE.
+
+           PERFORM F000-UPDATE-CONTROL-TOTAL.
+
+           PERFORM J000-SUM-SALARIES.
+           MOVE WS-SCAN-TOTAL TO WS-AFTER-TOTAL.
+           PERFORM K000-WRITE-BALANCE-REPORT.
+
+           DISPLAY "EMPLOYEES ADDED:    " WS-ADDED-COUNT.
+           DISPLAY "EMPLOYEES CHANGED:  " WS-CHANGED-COUNT.
+           DISPLAY "EMPLOYEES DELETED:  " WS-DELETED-COUNT.
+           DISPLAY "TRANSACTIONS REJECTED: " WS-REJECTED-COUNT.
+           IF WS-BALANCE-DIFF = 0
+               DISPLAY "BALANCING REPORT: BALANCED"
+           ELSE
+               DISPLAY "BALANCING REPORT: OUT OF BALANCE, DIFFERENCE: "
+                   WS-BALANCE-DIFF-DISPLAY
+           END-IF.
+           STOP RUN.
+
+       B000-APPLY-TRANSACTION.
+           MOVE EMP-TRAN-ID TO WS-EMP-REL-KEY.
+
+           EVALUATE EMP-TRAN-CODE
+               WHEN 'A'
+                   PERFORM C000-ADD-EMPLOYEE
+               WHEN 'C'
+                   PERFORM D000-CHANGE-EMPLOYEE
+               WHEN 'D'
+                   PERFORM E000-DELETE-EMPLOYEE
+               WHEN OTHER
+                   DISPLAY "INVALID TRANSACTION CODE FOR EMP: "
+                       EMP-TRAN-ID
+                   ADD 1 TO WS-REJECTED-COUNT
+           END-EVALUATE.
+
+       C000-ADD-EMPLOYEE.
+           MOVE EMP-TRAN-SSN TO EMP-SSN.
+           PERFORM I000-VALIDATE-SSN.
+           IF WS-SSN-VALID = 'N'
+               DISPLAY "ADD FAILED, INVALID SSN: " EMP-TRAN-ID
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               MOVE EMP-TRAN-ID TO EMP-ID
+               MOVE EMP-TRAN-NAME TO EMP-NAME
+               MOVE EMP-TRAN-DEPT TO EMP-DEPT
+               MOVE EMP-TRAN-SALARY TO EMP-SALARY
+
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY
+                           "ADD FAILED, EMPLOYEE ALREADY EXISTS: "
+                           EMP-TRAN-ID
+                       ADD 1 TO WS-REJECTED-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ADDED-COUNT
+                       ADD EMP-TRAN-SALARY TO WS-TRAN-NET-CHANGE
+                       MOVE "ADD" TO EMPAUDIT-ACTION
+                       MOVE EMP-TRAN-ID TO EMPAUDIT-EMP-ID
+                       PERFORM G000-WRITE-AUDIT
+               END-WRITE
+           END-IF.
+
+       D000-CHANGE-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "CHANGE FAILED, EMPLOYEE NOT FOUND: "
+                       EMP-TRAN-ID
+                   ADD 1 TO WS-REJECTED-COUNT
+           END-READ.
+
+           IF WS-EMP-STATUS = '00'
+               MOVE EMP-SALARY TO WS-OLD-SALARY
+               MOVE EMP-TRAN-NAME TO EMP-NAME
+               MOVE EMP-TRAN-DEPT TO EMP-DEPT
+               MOVE EMP-TRAN-SALARY TO EMP-SALARY
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "CHANGE FAILED FOR EMPLOYEE: "
+                           EMP-TRAN-ID
+                       ADD 1 TO WS-REJECTED-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CHANGED-COUNT
+                       ADD EMP-TRAN-SALARY TO WS-TRAN-NET-CHANGE
+                       SUBTRACT WS-OLD-SALARY FROM WS-TRAN-NET-CHANGE
+                       MOVE "CHANGE" TO EMPAUDIT-ACTION
+                       MOVE EMP-TRAN-ID TO EMPAUDIT-EMP-ID
+                       PERFORM G000-WRITE-AUDIT
+                       IF WS-OLD-SALARY NOT = EMP-TRAN-SALARY
+                           PERFORM H000-WRITE-SALARY-HISTORY
+                       END-IF
+               END-REWRITE
+           END-IF.
+
+       E000-DELETE-EMPLOYEE.
+           MOVE ZEROS TO WS-DELETE-SALARY.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE EMP-SALARY TO WS-DELETE-SALARY
+           END-READ.
+
+           DELETE EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "DELETE FAILED, EMPLOYEE NOT FOUND: "
+                       EMP-TRAN-ID
+                   ADD 1 TO WS-REJECTED-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETED-COUNT
+                   SUBTRACT WS-DELETE-SALARY FROM WS-TRAN-NET-CHANGE
+                   MOVE "DELETE" TO EMPAUDIT-ACTION
+                   MOVE EMP-TRAN-ID TO EMPAUDIT-EMP-ID
+                   PERFORM G000-WRITE-AUDIT
+           END-DELETE.
+
+       F000-UPDATE-CONTROL-TOTAL.
+           MOVE ZEROS TO EMPCTL-EXPECTED-COUNT.
+           OPEN INPUT EMPLOYEE-CONTROL-FILE.
+           IF WS-CTL-STATUS = '00'
+               READ EMPLOYEE-CONTROL-FILE
+               CLOSE EMPLOYEE-CONTROL-FILE
+           END-IF.
+
+           COMPUTE EMPCTL-EXPECTED-COUNT =
+               EMPCTL-EXPECTED-COUNT + WS-ADDED-COUNT - WS-DELETED-COUNT.
+
+           OPEN OUTPUT EMPLOYEE-CONTROL-FILE.
+           WRITE EMPCTL-RECORD.
+           CLOSE EMPLOYEE-CONTROL-FILE.
+
+       G000-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO EMPAUDIT-TIMESTAMP.
+
+           OPEN EXTEND EMPLOYEE-AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-AUDIT-FILE
+           END-IF.
+
+           MOVE EMPAUDIT-RECORD TO EMPAUDIT-LINE.
+           WRITE EMPAUDIT-LINE.
+
+           CLOSE EMPLOYEE-AUDIT-FILE.
+
+       H000-WRITE-SALARY-HISTORY.
+           MOVE EMP-TRAN-ID TO EMPSALHIST-EMP-ID.
+           MOVE WS-OLD-SALARY TO EMPSALHIST-OLD-SALARY.
+           MOVE EMP-TRAN-SALARY TO EMPSALHIST-NEW-SALARY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EMPSALHIST-EFFECTIVE-DATE.
+
+           OPEN EXTEND EMPLOYEE-SALHIST-FILE.
+           IF WS-SALHIST-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-SALHIST-FILE
+           END-IF.
+
+           MOVE EMPSALHIST-RECORD TO EMPSALHIST-LINE.
+           WRITE EMPSALHIST-LINE.
+
+           CLOSE EMPLOYEE-SALHIST-FILE.
+
+      *> Scans EMPLOYEE-FILE sequentially (via the DYNAMIC access mode)
+      *> and sums EMP-SALARY into WS-SCAN-TOTAL - called once before and
+      *> once after the transaction loop to get the before/after totals
+      *> K000-WRITE-BALANCE-REPORT reconciles against the transaction
+      *> net change.
+       J000-SUM-SALARIES.
+           MOVE ZEROS TO WS-SCAN-TOTAL.
+           MOVE 'N' TO WS-END-OF-SCAN.
+
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMP-STATUS = '00'
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-END-OF-SCAN
+               END-READ
+
+               PERFORM UNTIL WS-END-OF-SCAN = 'Y'
+                   ADD EMP-SALARY TO WS-SCAN-TOTAL
+                   READ EMPLOYEE-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-END-OF-SCAN
+                   END-READ
+               END-PERFORM
+
+               CLOSE EMPLOYEE-FILE
+           END-IF.
+
+      *> Compares WS-BEFORE-TOTAL + WS-TRAN-NET-CHANGE (what the
+      *> transactions say should have happened) against WS-AFTER-TOTAL
+      *> (what EMPLOYEE-FILE actually holds now) and writes the result
+      *> to data/BALANCE.TXT, instead of trusting the maintenance run
+      *> silently applied every transaction correctly.
+       K000-WRITE-BALANCE-REPORT.
+           COMPUTE WS-EXPECTED-AFTER-TOTAL =
+               WS-BEFORE-TOTAL + WS-TRAN-NET-CHANGE.
+           COMPUTE WS-BALANCE-DIFF =
+               WS-AFTER-TOTAL - WS-EXPECTED-AFTER-TOTAL.
+
+           MOVE WS-TRAN-NET-CHANGE TO WS-TRAN-NET-DISPLAY.
+           MOVE WS-EXPECTED-AFTER-TOTAL TO WS-EXPECTED-AFTER-DISPLAY.
+           MOVE WS-BALANCE-DIFF TO WS-BALANCE-DIFF-DISPLAY.
+
+           OPEN OUTPUT BALANCE-REPORT-FILE.
+
+           MOVE SPACES TO BALANCE-REPORT-LINE.
+           STRING "EMPLOYEE-FILE BALANCING REPORT" DELIMITED BY SIZE
+               INTO BALANCE-REPORT-LINE
+           END-STRING.
+           WRITE BALANCE-REPORT-LINE.
+
+           MOVE SPACES TO BALANCE-REPORT-LINE.
+           STRING "BEFORE TOTAL SALARY:      " WS-BEFORE-TOTAL
+               DELIMITED BY SIZE INTO BALANCE-REPORT-LINE
+           END-STRING.
+           WRITE BALANCE-REPORT-LINE.
+
+           MOVE SPACES TO BALANCE-REPORT-LINE.
+           STRING "TRANSACTION NET CHANGE:   " WS-TRAN-NET-DISPLAY
+               DELIMITED BY SIZE INTO BALANCE-REPORT-LINE
+           END-STRING.
+           WRITE BALANCE-REPORT-LINE.
+
+           MOVE SPACES TO BALANCE-REPORT-LINE.
+           STRING "EXPECTED AFTER TOTAL:     " WS-EXPECTED-AFTER-DISPLAY
+               DELIMITED BY SIZE INTO BALANCE-REPORT-LINE
+           END-STRING.
+           WRITE BALANCE-REPORT-LINE.
+
+           MOVE SPACES TO BALANCE-REPORT-LINE.
+           STRING "ACTUAL AFTER TOTAL:       " WS-AFTER-TOTAL
+               DELIMITED BY SIZE INTO BALANCE-REPORT-LINE
+           END-STRING.
+           WRITE BALANCE-REPORT-LINE.
+
+           MOVE SPACES TO BALANCE-REPORT-LINE.
+           IF WS-BALANCE-DIFF = 0
+               STRING "STATUS: BALANCED" DELIMITED BY SIZE
+                   INTO BALANCE-REPORT-LINE
+               END-STRING
+           ELSE
+               STRING "STATUS: OUT OF BALANCE, DIFFERENCE: "
+                   WS-BALANCE-DIFF-DISPLAY DELIMITED BY SIZE
+                   INTO BALANCE-REPORT-LINE
+               END-STRING
+           END-IF.
+           WRITE BALANCE-REPORT-LINE.
+
+           CLOSE BALANCE-REPORT-FILE.
+
+      *> Rejects an all-zero area, an all-same-digit SSN, and the
+      *> known invalid ranges (area 000/666/900-999, group 00,
+      *> serial 0000) - same split as coboltut.cob's SSNum.
+       I000-VALIDATE-SSN.
+           MOVE 'Y' TO WS-SSN-VALID.
+           MOVE EMP-SSN(1:3) TO WS-SSN-AREA.
+           MOVE EMP-SSN(4:2) TO WS-SSN-GROUP.
+           MOVE EMP-SSN(6:4) TO WS-SSN-SERIAL.
+
+           IF WS-SSN-AREA = '000' OR WS-SSN-AREA = '666'
+               OR WS-SSN-AREA >= '900'
+               MOVE 'N' TO WS-SSN-VALID
+           END-IF.
+           IF WS-SSN-GROUP = '00'
+               MOVE 'N' TO WS-SSN-VALID
+           END-IF.
+           IF WS-SSN-SERIAL = '0000'
+               MOVE 'N' TO WS-SSN-VALID
+           END-IF.
+           IF EMP-SSN(1:1) = EMP-SSN(2:1)
+               AND EMP-SSN(1:1) = EMP-SSN(3:1)
+               AND EMP-SSN(1:1) = EMP-SSN(4:1)
+               AND EMP-SSN(1:1) = EMP-SSN(5:1)
+               AND EMP-SSN(1:1) = EMP-SSN(6:1)
+               AND EMP-SSN(1:1) = EMP-SSN(7:1)
+               AND EMP-SSN(1:1) = EMP-SSN(8:1)
+               AND EMP-SSN(1:1) = EMP-SSN(9:1)
+               MOVE 'N' TO WS-SSN-VALID
+           END-IF.
