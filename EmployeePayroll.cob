@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeePayroll.
+
+      *> Payroll run - reads EMPLOYEE-FILE, withholds tax/deductions
+      *> from EMP-SALARY, and writes a payslip report, so EMP-SALARY
+      *> drives an actual payroll run instead of just being displayed.
+      *> EMP-NAME holds "Last, First" - split via PARSE-EMP-NAME so
+      *> the payslip prints "First Last" instead of the raw field.
+      *> Employees enrolled in a group LIFE/HEALTH plan (ENROLLMENTS.DAT)
+      *> also have that policy's TOTAL-PREMIUM looked up from the
+      *> insurance policy master and deducted automatically, instead of
+      *> finance tracking enrollments/deductions outside payroll.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'sample.dat'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL
+           RELATIVE KEY IS WS-EMP-REL-KEY
+           FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT PAYROLL-REPORT-FILE ASSIGN TO 'data/PAYROLL.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO 'ENROLLMENTS.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT POLICY-MASTER ASSIGN TO 'data/POLICY.DAT'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS RANDOM
+           RELATIVE KEY IS WS-POLICY-REL-KEY
+           FILE STATUS IS WS-POLICY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY EMPLOYEE.
+
+       FD  PAYROLL-REPORT-FILE.
+       01  PAYROLL-REPORT-LINE          PIC X(80).
+
+       FD  ENROLLMENT-FILE.
+       COPY EMPENROLL.
+
+       FD  POLICY-MASTER.
+       COPY POLICYREC.
+
+       WORKING-STORAGE SECTION.
+       COPY EMPNAME.
+       01 WS-EMP-REL-KEY PIC 9(3).
+       01 WS-EMP-STATUS PIC X(2) VALUE '00'.
+       01 WS-REPORT-STATUS PIC X(2) VALUE '00'.
+       01 WS-END-OF-EMPLOYEES PIC X(1) VALUE 'N'.
+
+       01 WS-ENROLL-STATUS PIC X(2) VALUE '00'.
+       01 WS-POLICY-STATUS PIC X(2) VALUE '00'.
+       01 WS-POLICY-REL-KEY PIC 9(7).
+       01 WS-END-OF-ENROLL PIC X(1) VALUE 'N'.
+       01 WS-ENROLL-COUNT PIC 9(3) VALUE ZEROS.
+       01 WS-ENROLL-TABLE.
+           05 WS-ENROLL-ENTRY OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-ENROLL-COUNT
+               INDEXED BY WS-ENROLL-IDX.
+               10 WS-ENROLL-EMP-ID       PIC 9(3).
+               10 WS-ENROLL-POLICY-NUM   PIC 9(7).
+       01 WS-INSURANCE-DEDUCTION PIC 9(5)V99 VALUE ZEROS.
+       01 WS-ENROLLED-FOUND PIC X(1) VALUE 'N'.
+       01 WS-POLICY-MASTER-OPEN PIC X(1) VALUE 'N'.
+
+       01 WS-TAX-RATE PIC V99 VALUE .20.
+       01 WS-DEDUCTION-RATE PIC V99 VALUE .05.
+       01 WS-TAX-AMOUNT PIC 9(4)V99 VALUE ZEROS.
+       01 WS-DEDUCTION-AMOUNT PIC 9(4)V99 VALUE ZEROS.
+      *> Signed (not unsigned) because a heavily-deducted enrolled
+      *> employee's withholding can exceed gross pay - an unsigned
+      *> target would silently store the absolute value instead of a
+      *> true negative NET. Edited display fields below are needed
+      *> before STRINGing a signed field into a report line (same
+      *> sign-overpunch fix as request 023/029's variance/arithmetic
+      *> reports).
+       01 WS-NET-PAY PIC S9(4)V99 VALUE ZEROS.
+       01 WS-NET-PAY-DISPLAY PIC -(3)9.99 VALUE ZEROS.
+       01 WS-EMPLOYEE-COUNT PIC 9(5) VALUE ZEROS.
+       01 WS-TOTAL-GROSS PIC 9(7)V99 VALUE ZEROS.
+       01 WS-TOTAL-NET PIC S9(7)V99 VALUE ZEROS.
+       01 WS-TOTAL-NET-DISPLAY PIC -(6)9.99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           PERFORM E000-LOAD-ENROLLMENTS.
+
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMP-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN EMPLOYEE FILE, STATUS: "
+                   WS-EMP-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT PAYROLL-REPORT-FILE.
+           MOVE
+           "EMP-ID NAME       GROSS    TAX     DEDUCT   INSUR    NET"
+               TO PAYROLL-REPORT-LINE.
+           WRITE PAYROLL-REPORT-LINE.
+
+           READ EMPLOYEE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-END-OF-EMPLOYEES
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-EMPLOYEES = 'Y'
+               PERFORM B000-PAY-EMPLOYEE
+
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-END-OF-EMPLOYEES
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE.
+
+           MOVE WS-TOTAL-NET TO WS-TOTAL-NET-DISPLAY.
+           MOVE SPACES TO PAYROLL-REPORT-LINE.
+           STRING "EMPLOYEES PAID: " WS-EMPLOYEE-COUNT
+               "  TOTAL GROSS: " WS-TOTAL-GROSS
+               "  TOTAL NET: " WS-TOTAL-NET-DISPLAY
+               DELIMITED BY SIZE INTO PAYROLL-REPORT-LINE
+           END-STRING.
+           WRITE PAYROLL-REPORT-LINE.
+
+           CLOSE PAYROLL-REPORT-FILE.
+
+           IF WS-POLICY-MASTER-OPEN = 'Y'
+               CLOSE POLICY-MASTER
+           END-IF.
+
+           STOP RUN.
+
+       B000-PAY-EMPLOYEE.
+           PERFORM C000-PARSE-EMP-NAME.
+           PERFORM D000-LOOKUP-INSURANCE-DEDUCTION.
+
+           COMPUTE WS-TAX-AMOUNT ROUNDED = EMP-SALARY * WS-TAX-RATE.
+           COMPUTE WS-DEDUCTION-AMOUNT ROUNDED =
+               EMP-SALARY * WS-DEDUCTION-RATE.
+           COMPUTE WS-NET-PAY ROUNDED =
+               EMP-SALARY - WS-TAX-AMOUNT - WS-DEDUCTION-AMOUNT
+               - WS-INSURANCE-DEDUCTION.
+
+      *> Withholding (tax + deduction + group-insurance premium) can
+      *> exceed gross pay for an enrolled low-salary employee - flag it
+      *> instead of printing a wrong figure with no diagnostic.
+           IF WS-NET-PAY < 0
+               DISPLAY "WARNING: NEGATIVE NET PAY FOR EMPLOYEE "
+                   EMP-ID " - WITHHOLDING EXCEEDS GROSS PAY"
+           END-IF.
+
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+           ADD EMP-SALARY TO WS-TOTAL-GROSS.
+           ADD WS-NET-PAY TO WS-TOTAL-NET.
+
+           MOVE WS-NET-PAY TO WS-NET-PAY-DISPLAY.
+
+           MOVE SPACES TO PAYROLL-REPORT-LINE.
+           STRING EMP-ID ' ' EMP-FIRST-NAME ' ' EMP-LAST-NAME ' '
+               EMP-SALARY ' '
+               WS-TAX-AMOUNT ' ' WS-DEDUCTION-AMOUNT ' '
+               WS-INSURANCE-DEDUCTION ' ' WS-NET-PAY-DISPLAY
+               DELIMITED BY SIZE INTO PAYROLL-REPORT-LINE
+           END-STRING.
+           WRITE PAYROLL-REPORT-LINE.
+
+       C000-PARSE-EMP-NAME.
+           MOVE SPACES TO EMP-LAST-NAME EMP-FIRST-NAME.
+           UNSTRING EMP-NAME DELIMITED BY ', '
+               INTO EMP-LAST-NAME EMP-FIRST-NAME
+           END-UNSTRING.
+
+      *> Looks EMP-ID up in the enrollment table loaded by
+      *> E000-LOAD-ENROLLMENTS; if enrolled, reads that policy number
+      *> from the insurance policy master and deducts its premium.
+       D000-LOOKUP-INSURANCE-DEDUCTION.
+           MOVE ZEROS TO WS-INSURANCE-DEDUCTION.
+           MOVE 'N' TO WS-ENROLLED-FOUND.
+
+           PERFORM VARYING WS-ENROLL-IDX FROM 1 BY 1
+               UNTIL WS-ENROLL-IDX > WS-ENROLL-COUNT
+               IF EMP-ID = WS-ENROLL-EMP-ID(WS-ENROLL-IDX)
+                   MOVE WS-ENROLL-POLICY-NUM(WS-ENROLL-IDX)
+                       TO WS-POLICY-REL-KEY
+                   MOVE 'Y' TO WS-ENROLLED-FOUND
+               END-IF
+           END-PERFORM.
+
+           IF WS-ENROLLED-FOUND = 'Y'
+               READ POLICY-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE POLICY-PREMIUM TO WS-INSURANCE-DEDUCTION
+               END-READ
+           END-IF.
+
+      *> No ENROLLMENTS.DAT or no policy master yet just means nobody
+      *> has a group policy on file to deduct - payroll still runs for
+      *> everyone else, so neither missing file is treated as fatal.
+       E000-LOAD-ENROLLMENTS.
+           MOVE ZEROS TO WS-ENROLL-COUNT.
+
+           OPEN INPUT ENROLLMENT-FILE.
+           IF WS-ENROLL-STATUS NOT = '00'
+               MOVE 'N' TO WS-END-OF-ENROLL
+           ELSE
+               OPEN INPUT POLICY-MASTER
+               IF WS-POLICY-STATUS NOT = '00'
+                   CLOSE ENROLLMENT-FILE
+               ELSE
+                   MOVE 'Y' TO WS-POLICY-MASTER-OPEN
+                   READ ENROLLMENT-FILE
+                       AT END MOVE 'Y' TO WS-END-OF-ENROLL
+                   END-READ
+
+                   PERFORM UNTIL WS-END-OF-ENROLL = 'Y'
+                       OR WS-ENROLL-COUNT = 50
+                       ADD 1 TO WS-ENROLL-COUNT
+                       MOVE ENROLL-EMP-ID
+                           TO WS-ENROLL-EMP-ID(WS-ENROLL-COUNT)
+                       MOVE ENROLL-POLICY-NUMBER
+                           TO WS-ENROLL-POLICY-NUM(WS-ENROLL-COUNT)
+
+                       READ ENROLLMENT-FILE
+                           AT END MOVE 'Y' TO WS-END-OF-ENROLL
+                       END-READ
+                   END-PERFORM
+
+                   CLOSE ENROLLMENT-FILE
+               END-IF
+           END-IF.
