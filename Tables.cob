@@ -1,49 +1,265 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  Tables.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANSACTION-FILE ASSIGN TO 'SALESTRN.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SALES-TRAN-STATUS.
+
+           SELECT SALES-SUMMARY-FILE ASSIGN TO 'data/SALESSUM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SUMMARY-STATUS.
+
+           SELECT BUDGET-FILE ASSIGN TO 'BUDGET.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BUDGET-STATUS.
+
+           SELECT SALES-VARIANCE-FILE ASSIGN TO 'data/SALESVAR.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-VARIANCE-STATUS.
+
+           SELECT NUM-LOOKUP-FILE ASSIGN TO 'NUMLOOKUP.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NUM-LOOKUP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TRANSACTION-FILE.
+       01  SALES-TRAN-LINE.
+           05  SALES-TRAN-MONTH      PIC 9(2).
+           05  SALES-TRAN-DAY        PIC 9(2).
+           05  SALES-TRAN-AMOUNT     PIC 9(5).
+
+       FD  SALES-SUMMARY-FILE.
+       01  SALES-SUMMARY-LINE        PIC X(40).
+
+       FD  BUDGET-FILE.
+       01  BUDGET-TRAN-LINE.
+           05  BUDGET-TRAN-MONTH     PIC 9(2).
+           05  BUDGET-TRAN-DAY       PIC 9(2).
+           05  BUDGET-TRAN-AMOUNT    PIC 9(5).
+
+       FD  SALES-VARIANCE-FILE.
+       01  SALES-VARIANCE-LINE       PIC X(60).
+
+       FD  NUM-LOOKUP-FILE.
+       01  NUM-LOOKUP-LINE           PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 MONTH-NAMES.
          05 MONTH-NAME OCCURS 12 TIMES PIC X(10).
        01 SALES-TABLE.
          05 MONTHLY-SALES OCCURS 12 TIMES.
             10 DAILY-SALES OCCURS 31 TIMES PIC 9(5).
+       01 BUDGET-TABLE.
+         05 MONTHLY-BUDGET OCCURS 12 TIMES.
+            10 DAILY-BUDGET OCCURS 31 TIMES PIC 9(5).
+       01 WS-NUM-COUNT PIC 9(3) VALUE ZEROS.
        01 NUM-TABLE.
-         05 NUMS PIC 9 OCCURS 9 TIMES INDEXED BY NUMS-IDX.
+         05 NUMS PIC 9(5) OCCURS 1 TO 50 TIMES
+             DEPENDING ON WS-NUM-COUNT
+             ASCENDING KEY IS NUMS
+             INDEXED BY NUMS-IDX.
        01 IDX PIC 9 VALUE 1.
-       01 NUM-TO-FIND PIC 9 VALUE 6.
-      
+       01 NUM-TO-FIND PIC 9(5) VALUE 60.
+
+       01 WS-SALES-TRAN-STATUS PIC X(2) VALUE '00'.
+       01 WS-END-OF-SALES-TRANS PIC X(1) VALUE 'N'.
+       01 WS-SALES-LOADED-COUNT PIC 9(5) VALUE ZEROS.
+
+       01 WS-SUMMARY-STATUS PIC X(2) VALUE '00'.
+       01 WS-MONTH-IDX PIC 9(2) VALUE ZEROS.
+       01 WS-DAY-IDX PIC 9(2) VALUE ZEROS.
+       01 WS-MONTHLY-TOTAL PIC 9(7) VALUE ZEROS.
+       01 WS-ANNUAL-TOTAL PIC 9(9) VALUE ZEROS.
+
+       01 WS-BUDGET-STATUS PIC X(2) VALUE '00'.
+       01 WS-END-OF-BUDGET PIC X(1) VALUE 'N'.
+       01 WS-BUDGET-LOADED-COUNT PIC 9(5) VALUE ZEROS.
+       01 WS-VARIANCE-STATUS PIC X(2) VALUE '00'.
+       01 WS-MONTHLY-BUDGET-TOTAL PIC 9(7) VALUE ZEROS.
+       01 WS-MONTHLY-VARIANCE PIC S9(7) VALUE ZEROS.
+       01 WS-VARIANCE-DISPLAY PIC -(7)9 VALUE ZEROS.
+
+       01 WS-NUM-LOOKUP-STATUS PIC X(2) VALUE '00'.
+       01 WS-END-OF-NUM-LOOKUP PIC X(1) VALUE 'N'.
 
        PROCEDURE DIVISION.
+       INITIALIZE-MONTH-NAMES.
            MOVE 'JANUARY' TO MONTH-NAME(1).
            MOVE 'FEBRUARY' TO MONTH-NAME(2).
+           MOVE 'MARCH' TO MONTH-NAME(3).
+           MOVE 'APRIL' TO MONTH-NAME(4).
+           MOVE 'MAY' TO MONTH-NAME(5).
+           MOVE 'JUNE' TO MONTH-NAME(6).
+           MOVE 'JULY' TO MONTH-NAME(7).
+           MOVE 'AUGUST' TO MONTH-NAME(8).
+           MOVE 'SEPTEMBER' TO MONTH-NAME(9).
+           MOVE 'OCTOBER' TO MONTH-NAME(10).
+           MOVE 'NOVEMBER' TO MONTH-NAME(11).
+           MOVE 'DECEMBER' TO MONTH-NAME(12).
+
+       LOAD-SALES-TABLE.
+           OPEN INPUT SALES-TRANSACTION-FILE.
+           IF WS-SALES-TRAN-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN SALESTRN.DAT, STATUS: "
+                   WS-SALES-TRAN-STATUS
+               STOP RUN
+           END-IF.
+
+           READ SALES-TRANSACTION-FILE
+               AT END MOVE 'Y' TO WS-END-OF-SALES-TRANS
+           END-READ.
 
-           MOVE 1000 TO DAILY-SALES (1, 1).
-           MOVE 2000 TO DAILY-SALES (1, 2).
+           PERFORM UNTIL WS-END-OF-SALES-TRANS = 'Y'
+               MOVE SALES-TRAN-AMOUNT
+                   TO DAILY-SALES(SALES-TRAN-MONTH, SALES-TRAN-DAY)
+               ADD 1 TO WS-SALES-LOADED-COUNT
+
+               READ SALES-TRANSACTION-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-SALES-TRANS
+               END-READ
+           END-PERFORM.
+
+           CLOSE SALES-TRANSACTION-FILE.
+           DISPLAY "SALES DAYS LOADED: " WS-SALES-LOADED-COUNT.
 
            DISPLAY MONTH-NAME(1) ' ' MONTH-NAME(2).
            DISPLAY MONTH-NAME(1) '/' 1 '=' DAILY-SALES (1, 1).
-           DISPLAY MONTH-NAME(2) '/' 1 '=' DAILY-SALES (1, 2).
-           MOVE 1 TO NUMS (1).
-           MOVE 2 TO NUMS (2).
-           MOVE 3 TO NUMS (3).
-           MOVE 4 TO NUMS (4).
-           MOVE 5 TO NUMS (5).
-           MOVE 6 TO NUMS (6).
-           MOVE 7 TO NUMS (7).
-           MOVE 8 TO NUMS (8).
-           MOVE 9 TO NUMS (9).
-
-           SET NUMS-IDX TO 1.
-
-           SEARCH NUMS
+           DISPLAY MONTH-NAME(2) '/' 1 '=' DAILY-SALES (2, 1).
+
+           PERFORM LOAD-NUM-TABLE.
+
+           SEARCH ALL NUMS
              AT END DISPLAY 'NOT FOUND'
              WHEN NUMS (NUMS-IDX) = NUM-TO-FIND
-               DISPLAY 'FOUND AT POSITION ' NUMS-IDX 
+               DISPLAY 'FOUND AT POSITION ' NUMS-IDX
            END-SEARCH.
 
+           PERFORM WRITE-SALES-SUMMARY.
+           PERFORM LOAD-BUDGET-TABLE.
+           PERFORM WRITE-VARIANCE-REPORT.
 
            STOP RUN.
 
-       END PROGRAM Tables.
+       LOAD-NUM-TABLE.
+      *> NUMLOOKUP.DAT must already be sorted ascending - SEARCH ALL
+      *> requires the table to be in ASCENDING KEY order, same as the
+      *> ASCENDING KEY IS NUMS clause on NUM-TABLE above.
+           OPEN INPUT NUM-LOOKUP-FILE.
+           IF WS-NUM-LOOKUP-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN NUMLOOKUP.DAT, STATUS: "
+                   WS-NUM-LOOKUP-STATUS
+               STOP RUN
+           END-IF.
 
+           READ NUM-LOOKUP-FILE
+               AT END MOVE 'Y' TO WS-END-OF-NUM-LOOKUP
+           END-READ.
 
+           PERFORM UNTIL WS-END-OF-NUM-LOOKUP = 'Y'
+               ADD 1 TO WS-NUM-COUNT
+               MOVE NUM-LOOKUP-LINE TO NUMS(WS-NUM-COUNT)
+
+               READ NUM-LOOKUP-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-NUM-LOOKUP
+               END-READ
+           END-PERFORM.
+
+           CLOSE NUM-LOOKUP-FILE.
+           DISPLAY "LOOKUP VALUES LOADED: " WS-NUM-COUNT.
+
+       LOAD-BUDGET-TABLE.
+           OPEN INPUT BUDGET-FILE.
+           IF WS-BUDGET-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN BUDGET.DAT, STATUS: "
+                   WS-BUDGET-STATUS
+               STOP RUN
+           END-IF.
+
+           READ BUDGET-FILE
+               AT END MOVE 'Y' TO WS-END-OF-BUDGET
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-BUDGET = 'Y'
+               MOVE BUDGET-TRAN-AMOUNT
+                   TO DAILY-BUDGET(BUDGET-TRAN-MONTH, BUDGET-TRAN-DAY)
+               ADD 1 TO WS-BUDGET-LOADED-COUNT
+
+               READ BUDGET-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-BUDGET
+               END-READ
+           END-PERFORM.
+
+           CLOSE BUDGET-FILE.
+           DISPLAY "BUDGET DAYS LOADED: " WS-BUDGET-LOADED-COUNT.
+
+       WRITE-VARIANCE-REPORT.
+           OPEN OUTPUT SALES-VARIANCE-FILE.
+
+           MOVE "MONTH           ACTUAL   BUDGET   VARIANCE"
+               TO SALES-VARIANCE-LINE.
+           WRITE SALES-VARIANCE-LINE.
+
+           PERFORM VARYING WS-MONTH-IDX FROM 1 BY 1
+               UNTIL WS-MONTH-IDX > 12
+               MOVE ZEROS TO WS-MONTHLY-TOTAL
+               MOVE ZEROS TO WS-MONTHLY-BUDGET-TOTAL
+               PERFORM VARYING WS-DAY-IDX FROM 1 BY 1
+                   UNTIL WS-DAY-IDX > 31
+                   ADD DAILY-SALES(WS-MONTH-IDX, WS-DAY-IDX)
+                       TO WS-MONTHLY-TOTAL
+                   ADD DAILY-BUDGET(WS-MONTH-IDX, WS-DAY-IDX)
+                       TO WS-MONTHLY-BUDGET-TOTAL
+               END-PERFORM
+
+               COMPUTE WS-MONTHLY-VARIANCE =
+                   WS-MONTHLY-TOTAL - WS-MONTHLY-BUDGET-TOTAL
+               MOVE WS-MONTHLY-VARIANCE TO WS-VARIANCE-DISPLAY
+
+               MOVE SPACES TO SALES-VARIANCE-LINE
+               STRING MONTH-NAME(WS-MONTH-IDX) ' ' WS-MONTHLY-TOTAL ' '
+                   WS-MONTHLY-BUDGET-TOTAL ' ' WS-VARIANCE-DISPLAY
+                   DELIMITED BY SIZE INTO SALES-VARIANCE-LINE
+               END-STRING
+               WRITE SALES-VARIANCE-LINE
+           END-PERFORM.
+
+           CLOSE SALES-VARIANCE-FILE.
+
+       WRITE-SALES-SUMMARY.
+           OPEN OUTPUT SALES-SUMMARY-FILE.
+
+           MOVE "MONTH           MONTHLY TOTAL" TO SALES-SUMMARY-LINE.
+           WRITE SALES-SUMMARY-LINE.
+
+           MOVE ZEROS TO WS-ANNUAL-TOTAL.
+           PERFORM VARYING WS-MONTH-IDX FROM 1 BY 1
+               UNTIL WS-MONTH-IDX > 12
+               MOVE ZEROS TO WS-MONTHLY-TOTAL
+               PERFORM VARYING WS-DAY-IDX FROM 1 BY 1
+                   UNTIL WS-DAY-IDX > 31
+                   ADD DAILY-SALES(WS-MONTH-IDX, WS-DAY-IDX)
+                       TO WS-MONTHLY-TOTAL
+               END-PERFORM
+
+               MOVE SPACES TO SALES-SUMMARY-LINE
+               STRING MONTH-NAME(WS-MONTH-IDX) ' ' WS-MONTHLY-TOTAL
+                   DELIMITED BY SIZE INTO SALES-SUMMARY-LINE
+               END-STRING
+               WRITE SALES-SUMMARY-LINE
+
+               ADD WS-MONTHLY-TOTAL TO WS-ANNUAL-TOTAL
+           END-PERFORM.
+
+           MOVE SPACES TO SALES-SUMMARY-LINE.
+           STRING "YEAR-TO-DATE TOTAL: " WS-ANNUAL-TOTAL
+               DELIMITED BY SIZE INTO SALES-SUMMARY-LINE
+           END-STRING.
+           WRITE SALES-SUMMARY-LINE.
+
+           CLOSE SALES-SUMMARY-FILE.
+
+       END PROGRAM Tables.
