@@ -1,13 +1,58 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. insurance.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-MASTER ASSIGN TO 'data/POLICY.DAT'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WS-POLICY-REL-KEY
+           FILE STATUS IS WS-POLICY-STATUS.
+
+           SELECT POLICY-SEQUENCE ASSIGN TO 'data/POLSEQ.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-POLSEQ-STATUS.
+
+           SELECT ERROR-REPORT-FILE ASSIGN TO 'data/REJECTS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ERROR-STATUS.
+
+           SELECT AR-EXTRACT-FILE ASSIGN TO 'data/AREXTRACT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXTRACT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER.
+       COPY POLICYREC.
+
+       FD  POLICY-SEQUENCE.
+       COPY POLSEQ.
+
+       FD  ERROR-REPORT-FILE.
+       01  ERROR-REPORT-LINE           PIC X(60).
+
+       FD  AR-EXTRACT-FILE.
+       COPY AREXTRD.
+
        WORKING-STORAGE SECTION.
        01 AGE PIC 9(3).
        01 INSURANCE-TYPE PIC X(10).
-       01 BASE-PREMIUM PIC 9(5) VALUE ZEROS.
-       01 TOTAL-PREMIUM PIC 9(5) VALUE ZEROS.
-
+       01 TOTAL-PREMIUM PIC 9(7)V99 VALUE ZEROS.
+       01 DECLARED-VALUE PIC 9(7) VALUE ZEROS.
+       01 SMOKER PIC X(1) VALUE 'N'.
+       01 COVERAGE-AMOUNT PIC 9(7) VALUE ZEROS.
+       01 WS-RATE-FOUND PIC X(1) VALUE 'N'.
+       01 WS-POLICY-REL-KEY PIC 9(7).
+       01 WS-POLICY-STATUS PIC X(2) VALUE '00'.
+       01 WS-POLSEQ-STATUS PIC X(2) VALUE '00'.
+       01 WS-NEXT-POLICY-NUMBER PIC 9(7) VALUE ZEROS.
+       01 WS-ERROR-STATUS PIC X(2) VALUE '00'.
+       01 WS-AGE-VALID PIC X(1) VALUE 'Y'.
+       01 WS-MIN-AGE PIC 9(3) VALUE 0.
+       01 WS-MAX-AGE PIC 9(3) VALUE 100.
+       01 WS-EXTRACT-STATUS PIC X(2) VALUE '00'.
 
        PROCEDURE DIVISION.
        BEGIN-insurance.
@@ -15,21 +60,145 @@
            DISPLAY "ENTER YOUR AGE: " WITH NO ADVANCING.
            ACCEPT AGE.
 
-           DISPLAY "ENTER YOUR INSURANCE TYPE (LIFE/HEALTH): " 
+           DISPLAY
+               "ENTER YOUR INSURANCE TYPE (LIFE/HEALTH/AUTO/HOME): "
            WITH NO ADVANCING.
            ACCEPT INSURANCE-TYPE.
 
            MOVE FUNCTION UPPER-CASE (INSURANCE-TYPE) TO INSURANCE-TYPE.
 
-           IF INSURANCE-TYPE = 'LIFE' THEN
-               MOVE 5000 TO BASE-PREMIUM
-           ELSE IF INSURANCE-TYPE = 'HEALTH' THEN
-               MOVE 3000 TO BASE-PREMIUM
+           MOVE ZEROS TO DECLARED-VALUE.
+           MOVE 'N' TO SMOKER.
+           MOVE ZEROS TO COVERAGE-AMOUNT.
+           IF INSURANCE-TYPE = 'AUTO'
+               DISPLAY "ENTER VEHICLE VALUE: " WITH NO ADVANCING
+               ACCEPT DECLARED-VALUE
+           ELSE IF INSURANCE-TYPE = 'HOME'
+               DISPLAY "ENTER HOME VALUE: " WITH NO ADVANCING
+               ACCEPT DECLARED-VALUE
+           ELSE IF INSURANCE-TYPE = 'LIFE' OR INSURANCE-TYPE = 'HEALTH'
+               DISPLAY "ARE YOU A SMOKER (Y/N): " WITH NO ADVANCING
+               ACCEPT SMOKER
+               MOVE FUNCTION UPPER-CASE (SMOKER) TO SMOKER
+               DISPLAY "ENTER REQUESTED COVERAGE AMOUNT: "
+               WITH NO ADVANCING
+               ACCEPT COVERAGE-AMOUNT
+           END-IF.
+
+           PERFORM 0500-VALIDATE-AGE.
+
+           IF WS-AGE-VALID = 'N'
+               DISPLAY "AGE OUT OF RANGE, APPLICATION REJECTED"
+               PERFORM 0600-WRITE-REJECT
            ELSE
-               DISPLAY "INVALID INSURANCE TYPE"
+               CALL 'PremiumCalc' USING AGE INSURANCE-TYPE
+                   DECLARED-VALUE SMOKER COVERAGE-AMOUNT
+                   TOTAL-PREMIUM WS-RATE-FOUND
+               END-CALL
+
+               IF WS-RATE-FOUND = 'N'
+                   DISPLAY "INVALID INSURANCE TYPE"
+               ELSE
+                   DISPLAY "YOUR TOTAL PREMIUM IS: " TOTAL-PREMIUM
+                   PERFORM 1000-SAVE-POLICY
+               END-IF
+           END-IF.
+
+           STOP RUN.
+
+       0500-VALIDATE-AGE.
+           MOVE 'Y' TO WS-AGE-VALID.
+           IF AGE < WS-MIN-AGE OR AGE > WS-MAX-AGE
+               MOVE 'N' TO WS-AGE-VALID
+           END-IF.
+
+       0600-WRITE-REJECT.
+           OPEN EXTEND ERROR-REPORT-FILE.
+           IF WS-ERROR-STATUS = '35'
+               OPEN OUTPUT ERROR-REPORT-FILE
+           END-IF.
+
+           MOVE SPACES TO ERROR-REPORT-LINE.
+           STRING "AGE " AGE " OUT OF RANGE FOR TYPE "
+               INSURANCE-TYPE
+               DELIMITED BY SIZE INTO ERROR-REPORT-LINE
+           END-STRING.
+           WRITE ERROR-REPORT-LINE.
+
+           CLOSE ERROR-REPORT-FILE.
+
+       1000-SAVE-POLICY.
+           OPEN I-O POLICY-MASTER.
+           IF WS-POLICY-STATUS = '35'
+               OPEN OUTPUT POLICY-MASTER
+               CLOSE POLICY-MASTER
+               OPEN I-O POLICY-MASTER
+           END-IF.
+
+           PERFORM 1100-NEXT-POLICY-NUMBER.
+           PERFORM 1150-AVOID-DUPLICATE-NUMBER.
+
+           MOVE WS-NEXT-POLICY-NUMBER TO WS-POLICY-REL-KEY.
+           MOVE WS-NEXT-POLICY-NUMBER TO POLICY-NUMBER.
+           MOVE AGE TO POLICY-AGE.
+           MOVE INSURANCE-TYPE TO POLICY-TYPE.
+           MOVE TOTAL-PREMIUM TO POLICY-PREMIUM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO POLICY-ISSUE-DATE.
+           MOVE DECLARED-VALUE TO POLICY-DECLARED-VALUE.
+           MOVE SMOKER TO POLICY-SMOKER.
+           MOVE COVERAGE-AMOUNT TO POLICY-COVERAGE-AMOUNT.
+
+           WRITE POLICY-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO SAVE POLICY, STATUS: "
+                       WS-POLICY-STATUS
+           END-WRITE.
+
+           CLOSE POLICY-MASTER.
+
+           PERFORM 1200-WRITE-AR-EXTRACT.
+
+           DISPLAY "POLICY NUMBER: " POLICY-NUMBER.
+
+       1200-WRITE-AR-EXTRACT.
+           OPEN EXTEND AR-EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS = '35'
+               OPEN OUTPUT AR-EXTRACT-FILE
+           END-IF.
+
+           MOVE POLICY-NUMBER TO AR-POLICY-NUMBER.
+           MOVE POLICY-TYPE TO AR-POLICY-TYPE.
+           MOVE POLICY-PREMIUM TO AR-PREMIUM-AMOUNT.
+           MOVE POLICY-ISSUE-DATE TO AR-ISSUE-DATE.
+           WRITE AR-EXTRACT-RECORD.
+
+           CLOSE AR-EXTRACT-FILE.
+
+       1150-AVOID-DUPLICATE-NUMBER.
+      *> Defensive check - the sequence control file already hands out
+      *> dense, unique numbers, but we still verify against the policy
+      *> master before issuing in case the two ever drift apart.
+           MOVE WS-NEXT-POLICY-NUMBER TO WS-POLICY-REL-KEY.
+           READ POLICY-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-NEXT-POLICY-NUMBER
+                   MOVE WS-NEXT-POLICY-NUMBER TO WS-POLICY-REL-KEY
+                   PERFORM 1150-AVOID-DUPLICATE-NUMBER
+           END-READ.
 
-           COMPUTE TOTAL-PREMIUM = BASE-PREMIUM + (AGE * 10).
+       1100-NEXT-POLICY-NUMBER.
+           MOVE ZEROS TO POLSEQ-LAST-NUMBER.
+           OPEN INPUT POLICY-SEQUENCE.
+           IF WS-POLSEQ-STATUS = '00'
+               READ POLICY-SEQUENCE
+               CLOSE POLICY-SEQUENCE
+           END-IF.
 
-           DISPLAY "YOUR TOTAL PREMIUM IS: " TOTAL-PREMIUM.
+           COMPUTE WS-NEXT-POLICY-NUMBER = POLSEQ-LAST-NUMBER + 1.
 
-           STOP RUN.
\ No newline at end of file
+           MOVE WS-NEXT-POLICY-NUMBER TO POLSEQ-LAST-NUMBER.
+           OPEN OUTPUT POLICY-SEQUENCE.
+           WRITE POLSEQ-RECORD.
+           CLOSE POLICY-SEQUENCE.
