@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BinarySearchBatch.
+
+      *> Batch multi-value search - reads SEARCHVALS.DAT (one value
+      *> per line) and runs BINARY-SEARCH against VALTABLE.DAT for
+      *> each one, writing a found/not-found report with positions
+      *> instead of requiring an operator to enter values one at a
+      *> time via BinarySearch.cob's ACCEPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALUE-LOOKUP-FILE ASSIGN TO 'VALTABLE.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOOKUP-STATUS.
+
+           SELECT SEARCH-VALUES-FILE ASSIGN TO 'SEARCHVALS.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SRCHVAL-STATUS.
+
+           SELECT SEARCH-REPORT-FILE ASSIGN TO 'data/SEARCHRPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VALUE-LOOKUP-FILE.
+       01  VALUE-LOOKUP-LINE         PIC 9(3).
+
+       FD  SEARCH-VALUES-FILE.
+       01  SEARCH-VALUES-LINE        PIC 9(3).
+
+       FD  SEARCH-REPORT-FILE.
+       01  SEARCH-REPORT-LINE        PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-TABLE-COUNT       PIC 9(3) VALUE ZEROS.
+       01 TABLE-VALUES.
+           05 VALUE-TABLE  OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-TABLE-COUNT
+               ASCENDING KEY IS TABLE-ITEM
+               INDEXED BY TABLE-IDX.
+               10 TABLE-ITEM      PIC 9(3) VALUE ZEROS.
+
+       01 TABLE-POINTERS.
+           05 LOW-POINTER        PIC 9(3) VALUE 1.
+           05 HIGH-POINTER      PIC 9(3) VALUE 10.
+           05 MID-POINTER       PIC 9(3) VALUE ZEROS.
+
+       01 SEARCH-VALUE          PIC 9(3) VALUE ZEROS.
+       01 FOUND-FLAG            PIC X(1) VALUE 'N'.
+
+       01 WS-LOOKUP-STATUS      PIC X(2) VALUE '00'.
+       01 WS-SRCHVAL-STATUS     PIC X(2) VALUE '00'.
+       01 WS-REPORT-STATUS      PIC X(2) VALUE '00'.
+       01 WS-END-OF-LOOKUP      PIC X(1) VALUE 'N'.
+       01 WS-END-OF-SRCHVALS    PIC X(1) VALUE 'N'.
+       01 WS-SEARCHED-COUNT     PIC 9(5) VALUE ZEROS.
+       01 WS-FOUND-COUNT        PIC 9(5) VALUE ZEROS.
+       01 WS-NOTFOUND-COUNT     PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           PERFORM B000-LOAD-VALUE-TABLE.
+
+           OPEN INPUT SEARCH-VALUES-FILE.
+           IF WS-SRCHVAL-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN SEARCHVALS.DAT, STATUS: '
+                   WS-SRCHVAL-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SEARCH-REPORT-FILE.
+           MOVE 'SEARCH-VALUE  RESULT       POSITION'
+               TO SEARCH-REPORT-LINE.
+           WRITE SEARCH-REPORT-LINE.
+
+           READ SEARCH-VALUES-FILE
+               AT END MOVE 'Y' TO WS-END-OF-SRCHVALS
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-SRCHVALS = 'Y'
+               MOVE SEARCH-VALUES-LINE TO SEARCH-VALUE
+               ADD 1 TO WS-SEARCHED-COUNT
+               PERFORM C000-BINARY-SEARCH
+               PERFORM D000-WRITE-RESULT-LINE
+
+               READ SEARCH-VALUES-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-SRCHVALS
+               END-READ
+           END-PERFORM.
+
+           CLOSE SEARCH-VALUES-FILE.
+           CLOSE SEARCH-REPORT-FILE.
+
+           DISPLAY 'VALUES SEARCHED: ' WS-SEARCHED-COUNT.
+           DISPLAY 'FOUND: ' WS-FOUND-COUNT
+               ' NOT FOUND: ' WS-NOTFOUND-COUNT.
+           STOP RUN.
+
+       B000-LOAD-VALUE-TABLE.
+           OPEN INPUT VALUE-LOOKUP-FILE.
+           IF WS-LOOKUP-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN VALTABLE.DAT, STATUS: '
+                   WS-LOOKUP-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE ZEROS TO WS-TABLE-COUNT.
+           READ VALUE-LOOKUP-FILE
+               AT END MOVE 'Y' TO WS-END-OF-LOOKUP
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-LOOKUP = 'Y' OR WS-TABLE-COUNT = 50
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE VALUE-LOOKUP-LINE TO TABLE-ITEM(WS-TABLE-COUNT)
+
+               READ VALUE-LOOKUP-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-LOOKUP
+               END-READ
+           END-PERFORM.
+
+           CLOSE VALUE-LOOKUP-FILE.
+           MOVE WS-TABLE-COUNT TO HIGH-POINTER.
+
+       C000-BINARY-SEARCH.
+           MOVE 1 TO LOW-POINTER.
+           MOVE WS-TABLE-COUNT TO HIGH-POINTER.
+           MOVE 'N' TO FOUND-FLAG.
+           MOVE ZEROS TO MID-POINTER.
+
+           PERFORM UNTIL LOW-POINTER > HIGH-POINTER
+               COMPUTE MID-POINTER = (LOW-POINTER + HIGH-POINTER) / 2
+               IF SEARCH-VALUE = VALUE-TABLE(MID-POINTER)
+                   MOVE 'Y' TO FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+               IF SEARCH-VALUE < VALUE-TABLE(MID-POINTER)
+                   COMPUTE HIGH-POINTER = MID-POINTER - 1
+               ELSE
+                   COMPUTE LOW-POINTER = MID-POINTER + 1
+               END-IF
+           END-PERFORM.
+
+       D000-WRITE-RESULT-LINE.
+           MOVE SPACES TO SEARCH-REPORT-LINE.
+           IF FOUND-FLAG = 'Y'
+               ADD 1 TO WS-FOUND-COUNT
+               STRING SEARCH-VALUE '      FOUND         ' MID-POINTER
+                   DELIMITED BY SIZE INTO SEARCH-REPORT-LINE
+               END-STRING
+           ELSE
+               ADD 1 TO WS-NOTFOUND-COUNT
+               STRING SEARCH-VALUE '      NOT FOUND      -'
+                   DELIMITED BY SIZE INTO SEARCH-REPORT-LINE
+               END-STRING
+           END-IF.
+           WRITE SEARCH-REPORT-LINE.
