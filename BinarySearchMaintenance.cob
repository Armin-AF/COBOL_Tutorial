@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BinarySearchMaintenance.
+
+      *> Applies a transaction file of new codes against VALTABLE.DAT
+      *> - each one is inserted in its correct ascending position
+      *> (shifting the rest of the table up and growing the table
+      *> size) instead of requiring VALTABLE.DAT to be hand-edited
+      *> and re-sorted, or BinarySearch.cob recompiled.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALUE-LOOKUP-FILE ASSIGN TO 'VALTABLE.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOOKUP-STATUS.
+
+           SELECT VALUE-INSERT-FILE ASSIGN TO 'VALINSERT.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INSERT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VALUE-LOOKUP-FILE.
+       01  VALUE-LOOKUP-LINE         PIC 9(3).
+
+       FD  VALUE-INSERT-FILE.
+       01  VALUE-INSERT-LINE         PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-TABLE-COUNT       PIC 9(3) VALUE ZEROS.
+       01 TABLE-VALUES.
+           05 VALUE-TABLE  OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-TABLE-COUNT
+               ASCENDING KEY IS TABLE-ITEM
+               INDEXED BY TABLE-IDX.
+               10 TABLE-ITEM      PIC 9(3) VALUE ZEROS.
+
+       01 WS-LOOKUP-STATUS      PIC X(2) VALUE '00'.
+       01 WS-INSERT-STATUS      PIC X(2) VALUE '00'.
+       01 WS-END-OF-LOOKUP      PIC X(1) VALUE 'N'.
+       01 WS-END-OF-INSERTS     PIC X(1) VALUE 'N'.
+       01 WS-NEW-VALUE          PIC 9(3) VALUE ZEROS.
+       01 WS-INSERT-POSITION    PIC 9(3) VALUE ZEROS.
+       01 WS-SHIFT-FROM         PIC 9(3) VALUE ZEROS.
+       01 WS-ALREADY-PRESENT    PIC X(1) VALUE 'N'.
+       01 WS-INSERTED-COUNT     PIC 9(5) VALUE ZEROS.
+       01 WS-SKIPPED-COUNT      PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           PERFORM B000-LOAD-VALUE-TABLE.
+
+           OPEN INPUT VALUE-INSERT-FILE.
+           IF WS-INSERT-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN VALINSERT.DAT, STATUS: '
+                   WS-INSERT-STATUS
+               STOP RUN
+           END-IF.
+
+           READ VALUE-INSERT-FILE
+               AT END MOVE 'Y' TO WS-END-OF-INSERTS
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-INSERTS = 'Y'
+               MOVE VALUE-INSERT-LINE TO WS-NEW-VALUE
+               PERFORM C000-INSERT-VALUE
+
+               READ VALUE-INSERT-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-INSERTS
+               END-READ
+           END-PERFORM.
+
+           CLOSE VALUE-INSERT-FILE.
+
+           PERFORM D000-REWRITE-VALUE-TABLE.
+
+           DISPLAY 'VALUES INSERTED: ' WS-INSERTED-COUNT.
+           DISPLAY 'VALUES SKIPPED: ' WS-SKIPPED-COUNT.
+           DISPLAY 'TABLE SIZE NOW: ' WS-TABLE-COUNT.
+           STOP RUN.
+
+       B000-LOAD-VALUE-TABLE.
+           OPEN INPUT VALUE-LOOKUP-FILE.
+           IF WS-LOOKUP-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN VALTABLE.DAT, STATUS: '
+                   WS-LOOKUP-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE ZEROS TO WS-TABLE-COUNT.
+           READ VALUE-LOOKUP-FILE
+               AT END MOVE 'Y' TO WS-END-OF-LOOKUP
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-LOOKUP = 'Y' OR WS-TABLE-COUNT = 50
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE VALUE-LOOKUP-LINE TO TABLE-ITEM(WS-TABLE-COUNT)
+
+               READ VALUE-LOOKUP-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-LOOKUP
+               END-READ
+           END-PERFORM.
+
+           CLOSE VALUE-LOOKUP-FILE.
+
+      *> Finds WS-NEW-VALUE's correct ascending position, shifts the
+      *> rest of the table up by one slot, and grows WS-TABLE-COUNT -
+      *> skips values already present, and values that would overflow
+      *> the 50-entry maximum.
+       C000-INSERT-VALUE.
+           MOVE 'N' TO WS-ALREADY-PRESENT.
+           COMPUTE WS-INSERT-POSITION = WS-TABLE-COUNT + 1.
+
+           PERFORM VARYING TABLE-IDX FROM 1 BY 1
+               UNTIL TABLE-IDX > WS-TABLE-COUNT
+               IF WS-NEW-VALUE = TABLE-ITEM(TABLE-IDX)
+                   MOVE 'Y' TO WS-ALREADY-PRESENT
+               END-IF
+               IF WS-NEW-VALUE < TABLE-ITEM(TABLE-IDX)
+                   AND WS-INSERT-POSITION > WS-TABLE-COUNT
+                   MOVE TABLE-IDX TO WS-INSERT-POSITION
+               END-IF
+           END-PERFORM.
+
+           IF WS-ALREADY-PRESENT = 'Y'
+               DISPLAY 'ALREADY IN TABLE, SKIPPED: ' WS-NEW-VALUE
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               IF WS-TABLE-COUNT = 50
+                   DISPLAY 'TABLE FULL, SKIPPED: ' WS-NEW-VALUE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               ELSE
+                   ADD 1 TO WS-TABLE-COUNT
+                   PERFORM VARYING WS-SHIFT-FROM FROM WS-TABLE-COUNT
+                       BY -1 UNTIL WS-SHIFT-FROM = WS-INSERT-POSITION
+                       MOVE TABLE-ITEM(WS-SHIFT-FROM - 1)
+                           TO TABLE-ITEM(WS-SHIFT-FROM)
+                   END-PERFORM
+                   MOVE WS-NEW-VALUE TO TABLE-ITEM(WS-INSERT-POSITION)
+                   ADD 1 TO WS-INSERTED-COUNT
+                   DISPLAY 'INSERTED AT POSITION ' WS-INSERT-POSITION
+                       ': ' WS-NEW-VALUE
+               END-IF
+           END-IF.
+
+       D000-REWRITE-VALUE-TABLE.
+           OPEN OUTPUT VALUE-LOOKUP-FILE.
+           PERFORM VARYING TABLE-IDX FROM 1 BY 1
+               UNTIL TABLE-IDX > WS-TABLE-COUNT
+               MOVE TABLE-ITEM(TABLE-IDX) TO VALUE-LOOKUP-LINE
+               WRITE VALUE-LOOKUP-LINE
+           END-PERFORM.
+           CLOSE VALUE-LOOKUP-FILE.
