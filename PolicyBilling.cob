@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PolicyBilling.
+
+      *> Monthly billing/renewal batch job - reads the policy master,
+      *> recomputes TOTAL-PREMIUM through the shared PremiumCalc
+      *> rating engine for policies due in the current billing cycle
+      *> (issue day-of-month matches today), and writes a billing
+      *> statement report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-MASTER ASSIGN TO 'data/POLICY.DAT'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL
+           RELATIVE KEY IS WS-POLICY-REL-KEY
+           FILE STATUS IS WS-POLICY-STATUS.
+
+           SELECT BILLING-REPORT-FILE ASSIGN TO 'data/BILLING.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER.
+       COPY POLICYREC.
+
+       FD  BILLING-REPORT-FILE.
+       01  BILLING-REPORT-LINE         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-POLICY-REL-KEY PIC 9(7).
+       01 WS-POLICY-STATUS PIC X(2) VALUE '00'.
+       01 WS-REPORT-STATUS PIC X(2) VALUE '00'.
+       01 WS-END-OF-POLICIES PIC X(1) VALUE 'N'.
+       01 WS-NEW-PREMIUM PIC 9(7)V99 VALUE ZEROS.
+       01 WS-RATE-FOUND PIC X(1) VALUE 'N'.
+       01 WS-TODAY PIC 9(8) VALUE ZEROS.
+       01 WS-CYCLE-DAY PIC 9(2) VALUE ZEROS.
+       01 WS-BILLED-COUNT PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           MOVE WS-TODAY(7:2) TO WS-CYCLE-DAY.
+
+           OPEN INPUT POLICY-MASTER.
+           IF WS-POLICY-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN POLICY MASTER, STATUS: "
+                   WS-POLICY-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT BILLING-REPORT-FILE.
+           MOVE "POLICY# AGE TYPE       OLD-PREM NEW-PREM"
+               TO BILLING-REPORT-LINE.
+           WRITE BILLING-REPORT-LINE.
+
+           READ POLICY-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-END-OF-POLICIES
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-POLICIES = 'Y'
+               IF POLICY-ISSUE-DATE(7:2) = WS-CYCLE-DAY
+                   PERFORM B000-BILL-POLICY
+               END-IF
+
+               READ POLICY-MASTER NEXT RECORD
+                   AT END MOVE 'Y' TO WS-END-OF-POLICIES
+               END-READ
+           END-PERFORM.
+
+           CLOSE POLICY-MASTER.
+
+           MOVE SPACES TO BILLING-REPORT-LINE.
+           STRING "POLICIES BILLED: " WS-BILLED-COUNT
+               DELIMITED BY SIZE INTO BILLING-REPORT-LINE
+           END-STRING.
+           WRITE BILLING-REPORT-LINE.
+
+           CLOSE BILLING-REPORT-FILE.
+           STOP RUN.
+
+       B000-BILL-POLICY.
+           CALL 'PremiumCalc' USING POLICY-AGE POLICY-TYPE
+               POLICY-DECLARED-VALUE POLICY-SMOKER
+               POLICY-COVERAGE-AMOUNT WS-NEW-PREMIUM WS-RATE-FOUND
+           END-CALL.
+
+           IF WS-RATE-FOUND = 'Y'
+               ADD 1 TO WS-BILLED-COUNT
+               MOVE SPACES TO BILLING-REPORT-LINE
+               STRING POLICY-NUMBER ' ' POLICY-AGE ' ' POLICY-TYPE
+                   ' ' POLICY-PREMIUM ' ' WS-NEW-PREMIUM
+                   DELIMITED BY SIZE INTO BILLING-REPORT-LINE
+               END-STRING
+               WRITE BILLING-REPORT-LINE
+           END-IF.
