@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VoterEligibility.
+
+      *> Batch version of coboltut.cob's single ACCEPT'd-Age
+      *> CanVote/CannotVote 88-level check - reads a roster of names
+      *> and ages from VOTERROLL.DAT, sets CanVote per person using the
+      *> same condition-name logic, and writes separate eligible and
+      *> ineligible lists instead of only ever checking one ACCEPT'd
+      *> Age at a time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOTER-ROSTER-FILE ASSIGN TO 'VOTERROLL.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ROSTER-STATUS.
+
+           SELECT ELIGIBLE-FILE ASSIGN TO 'data/VOTELIG.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ELIGIBLE-STATUS.
+
+           SELECT INELIGIBLE-FILE ASSIGN TO 'data/VOTINELIG.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INELIGIBLE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VOTER-ROSTER-FILE.
+       01  VOTER-ROSTER-LINE.
+           05  VOTER-NAME            PIC X(16).
+           05  VOTER-AGE             PIC 9(3).
+
+       FD  ELIGIBLE-FILE.
+       01  ELIGIBLE-LINE             PIC X(20).
+
+       FD  INELIGIBLE-FILE.
+       01  INELIGIBLE-LINE           PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 Age PIC 999 VALUE 0.
+       01 CanVoteFlag PIC 9 VALUE 0.
+           88 CanVote VALUE 1.
+           88 CannotVote VALUE 0.
+
+       01 WS-ROSTER-STATUS PIC X(2) VALUE '00'.
+       01 WS-ELIGIBLE-STATUS PIC X(2) VALUE '00'.
+       01 WS-INELIGIBLE-STATUS PIC X(2) VALUE '00'.
+       01 WS-END-OF-ROSTER PIC X(1) VALUE 'N'.
+       01 WS-ELIGIBLE-COUNT PIC 9(5) VALUE ZEROS.
+       01 WS-INELIGIBLE-COUNT PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           OPEN INPUT VOTER-ROSTER-FILE.
+           IF WS-ROSTER-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN VOTERROLL.DAT, STATUS: "
+                   WS-ROSTER-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ELIGIBLE-FILE.
+           OPEN OUTPUT INELIGIBLE-FILE.
+
+           READ VOTER-ROSTER-FILE
+               AT END MOVE 'Y' TO WS-END-OF-ROSTER
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-ROSTER = 'Y'
+               MOVE VOTER-AGE TO Age
+               PERFORM B000-CHECK-ELIGIBILITY
+               PERFORM C000-WRITE-RESULT-LINE
+
+               READ VOTER-ROSTER-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-ROSTER
+               END-READ
+           END-PERFORM.
+
+           CLOSE VOTER-ROSTER-FILE.
+           CLOSE ELIGIBLE-FILE.
+           CLOSE INELIGIBLE-FILE.
+
+           DISPLAY "ELIGIBLE TO VOTE: " WS-ELIGIBLE-COUNT.
+           DISPLAY "NOT ELIGIBLE TO VOTE: " WS-INELIGIBLE-COUNT.
+           STOP RUN.
+
+       B000-CHECK-ELIGIBILITY.
+           IF Age > 18 THEN
+               SET CanVote TO TRUE
+           ELSE
+               SET CannotVote TO TRUE
+           END-IF.
+
+       C000-WRITE-RESULT-LINE.
+           IF CanVote
+               MOVE VOTER-ROSTER-LINE TO ELIGIBLE-LINE
+               WRITE ELIGIBLE-LINE
+               ADD 1 TO WS-ELIGIBLE-COUNT
+           ELSE
+               MOVE VOTER-ROSTER-LINE TO INELIGIBLE-LINE
+               WRITE INELIGIBLE-LINE
+               ADD 1 TO WS-INELIGIBLE-COUNT
+           END-IF.
