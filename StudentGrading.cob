@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentGrading.
+
+      *> Batch version of coboltut.cob's single ACCEPT'd-Grade EVALUATE
+      *> TRUE grade-banding - reads a roster of student IDs/scores from
+      *> STUDENTS.DAT, letter-grades each one with the same bands, and
+      *> writes a class report plus a grade-distribution summary
+      *> instead of only ever grading one ACCEPT at a time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'STUDENTS.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT GRADE-REPORT-FILE ASSIGN TO 'data/GRADERPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-LINE.
+           05  STUDENT-ID            PIC 9(3).
+           05  STUDENT-SCORE         PIC 9(3).
+
+       FD  GRADE-REPORT-FILE.
+       01  GRADE-REPORT-LINE         PIC X(40).
+
+       WORKING-STORAGE SECTION.
+      *> Widened to PIC 999 from coboltut.cob's PIC 99 so a perfect
+      *> score of 100 fits (PIC 99 would truncate 100 to 00 and
+      *> misgrade it as an F) - the WHEN bands themselves are unchanged.
+       01 Grade PIC 999 VALUE 0.
+       01 WS-LETTER-GRADE PIC X(1) VALUE SPACE.
+
+       01 WS-STUDENT-STATUS PIC X(2) VALUE '00'.
+       01 WS-REPORT-STATUS PIC X(2) VALUE '00'.
+       01 WS-END-OF-STUDENTS PIC X(1) VALUE 'N'.
+       01 WS-STUDENT-COUNT PIC 9(5) VALUE ZEROS.
+
+       01 WS-COUNT-F PIC 9(5) VALUE ZEROS.
+       01 WS-COUNT-D PIC 9(5) VALUE ZEROS.
+       01 WS-COUNT-C PIC 9(5) VALUE ZEROS.
+       01 WS-COUNT-B PIC 9(5) VALUE ZEROS.
+       01 WS-COUNT-A PIC 9(5) VALUE ZEROS.
+       01 WS-COUNT-PERFECT PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN STUDENTS.DAT, STATUS: "
+                   WS-STUDENT-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT GRADE-REPORT-FILE.
+           MOVE 'STUDENT-ID  SCORE  GRADE' TO GRADE-REPORT-LINE.
+           WRITE GRADE-REPORT-LINE.
+
+           READ STUDENT-FILE
+               AT END MOVE 'Y' TO WS-END-OF-STUDENTS
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-STUDENTS = 'Y'
+               MOVE STUDENT-SCORE TO Grade
+               ADD 1 TO WS-STUDENT-COUNT
+               PERFORM B000-ASSIGN-GRADE
+               PERFORM C000-WRITE-REPORT-LINE
+
+               READ STUDENT-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-STUDENTS
+               END-READ
+           END-PERFORM.
+
+           PERFORM D000-WRITE-DISTRIBUTION.
+
+           CLOSE STUDENT-FILE.
+           CLOSE GRADE-REPORT-FILE.
+
+           DISPLAY "STUDENTS GRADED: " WS-STUDENT-COUNT.
+           STOP RUN.
+
+       B000-ASSIGN-GRADE.
+           EVALUATE TRUE
+             WHEN Grade < 60
+                  MOVE 'F' TO WS-LETTER-GRADE
+                  ADD 1 TO WS-COUNT-F
+             WHEN Grade < 70
+                  MOVE 'D' TO WS-LETTER-GRADE
+                  ADD 1 TO WS-COUNT-D
+             WHEN Grade < 80
+                  MOVE 'C' TO WS-LETTER-GRADE
+                  ADD 1 TO WS-COUNT-C
+             WHEN Grade < 90
+                  MOVE 'B' TO WS-LETTER-GRADE
+                  ADD 1 TO WS-COUNT-B
+             WHEN Grade < 100
+                  MOVE 'A' TO WS-LETTER-GRADE
+                  ADD 1 TO WS-COUNT-A
+             WHEN OTHER
+                  MOVE 'P' TO WS-LETTER-GRADE
+                  ADD 1 TO WS-COUNT-PERFECT
+           END-EVALUATE.
+
+       C000-WRITE-REPORT-LINE.
+           MOVE SPACES TO GRADE-REPORT-LINE.
+           STRING STUDENT-ID '         ' STUDENT-SCORE '    '
+               WS-LETTER-GRADE
+               DELIMITED BY SIZE INTO GRADE-REPORT-LINE
+           END-STRING.
+           WRITE GRADE-REPORT-LINE.
+
+       D000-WRITE-DISTRIBUTION.
+           MOVE SPACES TO GRADE-REPORT-LINE.
+           MOVE '-----------------------------' TO GRADE-REPORT-LINE.
+           WRITE GRADE-REPORT-LINE.
+
+           MOVE SPACES TO GRADE-REPORT-LINE.
+           STRING 'F: ' WS-COUNT-F '  D: ' WS-COUNT-D '  C: '
+               WS-COUNT-C
+               DELIMITED BY SIZE INTO GRADE-REPORT-LINE
+           END-STRING.
+           WRITE GRADE-REPORT-LINE.
+
+           MOVE SPACES TO GRADE-REPORT-LINE.
+           STRING 'B: ' WS-COUNT-B '  A: ' WS-COUNT-A '  PERFECT: '
+               WS-COUNT-PERFECT
+               DELIMITED BY SIZE INTO GRADE-REPORT-LINE
+           END-STRING.
+           WRITE GRADE-REPORT-LINE.
