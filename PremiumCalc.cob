@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PremiumCalc.
+
+      *> Shared premium rating engine - loads PREMIUM-RATE-TABLE from
+      *> RATES.DAT and prices one applicant. CALLed by insurance.cob
+      *> and by any batch program that needs the same pricing rules
+      *> (quoting, billing) so the rate logic lives in one place.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-FILE ASSIGN TO 'RATES.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-FILE.
+       COPY PREMRATD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-RATE-STATUS PIC X(2) VALUE '00'.
+       01 WS-END-OF-RATES PIC X(1) VALUE 'N'.
+       01 WS-RATE-FILE-OPEN PIC X(1) VALUE 'N'.
+       01 WS-BASE-PREMIUM PIC 9(5) VALUE ZEROS.
+       01 WS-SMOKER-SURCHARGE PIC 9(3)V99 VALUE ZEROS.
+       COPY PREMRATE.
+
+       LINKAGE SECTION.
+       01 LK-AGE                PIC 9(3).
+       01 LK-INSURANCE-TYPE      PIC X(10).
+       01 LK-DECLARED-VALUE      PIC 9(7).
+       01 LK-SMOKER              PIC X(1).
+       01 LK-COVERAGE-AMOUNT     PIC 9(7).
+       01 LK-TOTAL-PREMIUM       PIC 9(7)V99.
+       01 LK-RATE-FOUND          PIC X(1).
+
+       PROCEDURE DIVISION USING LK-AGE LK-INSURANCE-TYPE
+           LK-DECLARED-VALUE LK-SMOKER LK-COVERAGE-AMOUNT
+           LK-TOTAL-PREMIUM LK-RATE-FOUND.
+       CALC-MAIN.
+           PERFORM 1300-LOAD-RATE-TABLE.
+           PERFORM 1400-LOOKUP-RATE.
+           GOBACK.
+
+       1300-LOAD-RATE-TABLE.
+           MOVE ZEROS TO PR-RATE-COUNT.
+           MOVE 'N' TO WS-END-OF-RATES.
+
+           OPEN INPUT RATE-FILE.
+           IF WS-RATE-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN RATE FILE, STATUS: "
+                   WS-RATE-STATUS
+               MOVE 'Y' TO WS-END-OF-RATES
+               MOVE 'N' TO WS-RATE-FILE-OPEN
+           ELSE
+               MOVE 'Y' TO WS-RATE-FILE-OPEN
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-RATES = 'Y'
+               READ RATE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-RATES
+                   NOT AT END
+                       ADD 1 TO PR-RATE-COUNT
+                       MOVE RATE-TYPE TO PR-TYPE(PR-RATE-COUNT)
+                       MOVE RATE-AGE-LOW TO PR-AGE-LOW(PR-RATE-COUNT)
+                       MOVE RATE-AGE-HIGH TO PR-AGE-HIGH(PR-RATE-COUNT)
+                       MOVE RATE-BASE-PREMIUM
+                           TO PR-BASE-PREMIUM(PR-RATE-COUNT)
+                       MOVE RATE-AGE-FACTOR
+                           TO PR-AGE-FACTOR(PR-RATE-COUNT)
+                       MOVE RATE-VALUE-FACTOR
+                           TO PR-VALUE-FACTOR(PR-RATE-COUNT)
+                       MOVE RATE-SMOKER-SURCHARGE
+                           TO PR-SMOKER-SURCHARGE(PR-RATE-COUNT)
+                       MOVE RATE-COVERAGE-FACTOR
+                           TO PR-COVERAGE-FACTOR(PR-RATE-COUNT)
+               END-READ
+           END-PERFORM.
+
+           IF WS-RATE-FILE-OPEN = 'Y'
+               CLOSE RATE-FILE
+           END-IF.
+
+       1400-LOOKUP-RATE.
+           MOVE 'N' TO LK-RATE-FOUND.
+           MOVE ZEROS TO WS-BASE-PREMIUM.
+           MOVE ZEROS TO LK-TOTAL-PREMIUM.
+
+           PERFORM VARYING PR-IDX FROM 1 BY 1
+               UNTIL PR-IDX > PR-RATE-COUNT
+               IF PR-TYPE(PR-IDX) = LK-INSURANCE-TYPE
+                   AND LK-AGE >= PR-AGE-LOW(PR-IDX)
+                   AND LK-AGE <= PR-AGE-HIGH(PR-IDX)
+                   MOVE 'Y' TO LK-RATE-FOUND
+                   MOVE PR-BASE-PREMIUM(PR-IDX) TO WS-BASE-PREMIUM
+                   MOVE ZEROS TO WS-SMOKER-SURCHARGE
+                   IF LK-SMOKER = 'Y'
+                       MOVE PR-SMOKER-SURCHARGE(PR-IDX)
+                           TO WS-SMOKER-SURCHARGE
+                   END-IF
+                   COMPUTE LK-TOTAL-PREMIUM ROUNDED =
+                       WS-BASE-PREMIUM
+                       + (LK-AGE * PR-AGE-FACTOR(PR-IDX))
+                       + ((LK-DECLARED-VALUE / 1000)
+                           * PR-VALUE-FACTOR(PR-IDX))
+                       + WS-SMOKER-SURCHARGE
+                       + ((LK-COVERAGE-AMOUNT / 1000)
+                           * PR-COVERAGE-FACTOR(PR-IDX))
+               END-IF
+           END-PERFORM.
