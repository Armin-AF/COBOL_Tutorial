@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeCSVExport.
+
+      *> Writes EMP-ID, EMP-NAME, and EMP-SALARY as comma-delimited
+      *> rows so the HR system's bulk-upload tool can take the file
+      *> directly instead of someone retyping the data by hand.
+      *> EMP-NAME holds "Last, First" - split via PARSE-EMP-NAME so
+      *> the upload gets separate first/last name columns.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'sample.dat'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL
+           RELATIVE KEY IS WS-EMP-REL-KEY
+           FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT CSV-EXPORT-FILE ASSIGN TO 'data/EMPLOYEES.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY EMPLOYEE.
+
+       FD  CSV-EXPORT-FILE.
+       01  CSV-EXPORT-LINE               PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       COPY EMPNAME.
+       01 WS-EMP-REL-KEY PIC 9(3).
+       01 WS-EMP-STATUS PIC X(2) VALUE '00'.
+       01 WS-CSV-STATUS PIC X(2) VALUE '00'.
+       01 WS-END-OF-FILE PIC X(1) VALUE 'N'.
+       01 WS-EXPORTED-COUNT PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMP-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN EMPLOYEE FILE, STATUS: "
+                   WS-EMP-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CSV-EXPORT-FILE.
+
+           READ EMPLOYEE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               PERFORM B000-WRITE-CSV-ROW
+
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-END-OF-FILE
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE.
+           CLOSE CSV-EXPORT-FILE.
+
+           DISPLAY "EMPLOYEES EXPORTED TO CSV: " WS-EXPORTED-COUNT.
+           STOP RUN.
+
+       B000-WRITE-CSV-ROW.
+           PERFORM C000-PARSE-EMP-NAME.
+
+      *> EMP-FIRST-NAME/EMP-LAST-NAME are fixed-width PIC X(10) fields -
+      *> TRIM the trailing spaces before STRINGing so the bulk-upload
+      *> tool gets the exact name value instead of a padded one.
+           MOVE SPACES TO CSV-EXPORT-LINE.
+           STRING EMP-ID ',' FUNCTION TRIM(EMP-FIRST-NAME) ','
+               FUNCTION TRIM(EMP-LAST-NAME) ',' EMP-SALARY
+               DELIMITED BY SIZE INTO CSV-EXPORT-LINE
+           END-STRING.
+           WRITE CSV-EXPORT-LINE.
+
+           ADD 1 TO WS-EXPORTED-COUNT.
+
+       C000-PARSE-EMP-NAME.
+           MOVE SPACES TO EMP-LAST-NAME EMP-FIRST-NAME.
+           UNSTRING EMP-NAME DELIMITED BY ', '
+               INTO EMP-LAST-NAME EMP-FIRST-NAME
+           END-UNSTRING.
