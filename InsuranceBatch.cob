@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InsuranceBatch.
+
+      *> Batch premium quoting run - reads APPLICANTS.DAT, prices each
+      *> applicant through the shared PremiumCalc rating engine, and
+      *> writes a premium quote report so underwriting can run a
+      *> whole day's applications overnight.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPLICANT-TRANS-FILE ASSIGN TO 'APPLICANTS.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-APPLICANT-STATUS.
+
+           SELECT QUOTE-REPORT-FILE ASSIGN TO 'data/QUOTERPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPLICANT-TRANS-FILE.
+       COPY APPTRAN.
+
+       FD  QUOTE-REPORT-FILE.
+       01  QUOTE-REPORT-LINE           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-APPLICANT-STATUS PIC X(2) VALUE '00'.
+       01 WS-REPORT-STATUS PIC X(2) VALUE '00'.
+       01 WS-END-OF-APPLICANTS PIC X(1) VALUE 'N'.
+       01 WS-TOTAL-PREMIUM PIC 9(7)V99 VALUE ZEROS.
+       01 WS-RATE-FOUND PIC X(1) VALUE 'N'.
+       01 WS-AGE-VALID PIC X(1) VALUE 'Y'.
+       01 WS-MIN-AGE PIC 9(3) VALUE 0.
+       01 WS-MAX-AGE PIC 9(3) VALUE 100.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           OPEN INPUT APPLICANT-TRANS-FILE.
+           OPEN OUTPUT QUOTE-REPORT-FILE.
+
+           MOVE "APPLID AGE TYPE       VALUE   PREMIUM"
+               TO QUOTE-REPORT-LINE.
+           WRITE QUOTE-REPORT-LINE.
+
+           READ APPLICANT-TRANS-FILE
+               AT END MOVE 'Y' TO WS-END-OF-APPLICANTS
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-APPLICANTS = 'Y'
+               PERFORM B000-QUOTE-APPLICANT
+
+               READ APPLICANT-TRANS-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-APPLICANTS
+               END-READ
+           END-PERFORM.
+
+           CLOSE APPLICANT-TRANS-FILE.
+           CLOSE QUOTE-REPORT-FILE.
+           STOP RUN.
+
+       B000-QUOTE-APPLICANT.
+           MOVE 'Y' TO WS-AGE-VALID.
+           IF APPLICANT-AGE < WS-MIN-AGE OR APPLICANT-AGE > WS-MAX-AGE
+               MOVE 'N' TO WS-AGE-VALID
+           END-IF.
+
+           IF WS-AGE-VALID = 'N'
+               MOVE SPACES TO QUOTE-REPORT-LINE
+               STRING APPLICANT-ID ' ' APPLICANT-AGE ' '
+                   APPLICANT-TYPE ' AGE OUT OF RANGE, REJECTED'
+                   DELIMITED BY SIZE INTO QUOTE-REPORT-LINE
+               END-STRING
+               WRITE QUOTE-REPORT-LINE
+           ELSE
+               CALL 'PremiumCalc' USING APPLICANT-AGE APPLICANT-TYPE
+                   APPLICANT-DECLARED-VAL APPLICANT-SMOKER
+                   APPLICANT-COVERAGE-AMT WS-TOTAL-PREMIUM
+                   WS-RATE-FOUND
+               END-CALL
+
+               IF WS-RATE-FOUND = 'N'
+                   MOVE SPACES TO QUOTE-REPORT-LINE
+                   STRING APPLICANT-ID ' ' APPLICANT-AGE ' '
+                       APPLICANT-TYPE ' INVALID INSURANCE TYPE'
+                       DELIMITED BY SIZE INTO QUOTE-REPORT-LINE
+                   END-STRING
+               ELSE
+                   MOVE SPACES TO QUOTE-REPORT-LINE
+                   STRING APPLICANT-ID ' ' APPLICANT-AGE ' '
+                       APPLICANT-TYPE ' ' APPLICANT-DECLARED-VAL ' '
+                       WS-TOTAL-PREMIUM
+                       DELIMITED BY SIZE INTO QUOTE-REPORT-LINE
+                   END-STRING
+               END-IF
+               WRITE QUOTE-REPORT-LINE
+           END-IF.
