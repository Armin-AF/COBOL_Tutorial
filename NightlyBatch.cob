@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyBatch.
+
+      *> JCL-style driving job for the nightly employee cycle: runs
+      *> file-maintenance (EmployeeMaintenance), then payroll
+      *> (EmployeePayroll), then the department-subtotal listing
+      *> (FileHandling) in sequence, checking each step's completion
+      *> code before starting the next step, instead of an operator
+      *> kicking off all three by hand. Same CALL "SYSTEM" shell-out
+      *> mechanism MainMenu.cob uses, since STOP RUN in a CALLed
+      *> subprogram would otherwise end this whole job after step one.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STEP-RC PIC S9(5) VALUE ZEROS.
+       01 WS-JOB-FAILED PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           DISPLAY "NIGHTLY BATCH JOB STARTING".
+
+           PERFORM B000-RUN-MAINTENANCE.
+           IF WS-JOB-FAILED = 'N'
+               PERFORM C000-RUN-PAYROLL
+           END-IF.
+           IF WS-JOB-FAILED = 'N'
+               PERFORM D000-RUN-LISTING
+           END-IF.
+
+           IF WS-JOB-FAILED = 'Y'
+               DISPLAY "NIGHTLY BATCH JOB ABORTED"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "NIGHTLY BATCH JOB COMPLETED SUCCESSFULLY"
+           END-IF.
+
+           STOP RUN.
+
+       B000-RUN-MAINTENANCE.
+           DISPLAY "STEP 1: EMPLOYEE MAINTENANCE".
+           CALL "SYSTEM" USING "./EmployeeMaintenance".
+           COMPUTE WS-STEP-RC = RETURN-CODE / 256.
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "STEP 1 FAILED, RETURN CODE: " WS-STEP-RC
+               MOVE 'Y' TO WS-JOB-FAILED
+           ELSE
+               DISPLAY "STEP 1 COMPLETE"
+           END-IF.
+
+       C000-RUN-PAYROLL.
+           DISPLAY "STEP 2: EMPLOYEE PAYROLL".
+           CALL "SYSTEM" USING "./EmployeePayroll".
+           COMPUTE WS-STEP-RC = RETURN-CODE / 256.
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "STEP 2 FAILED, RETURN CODE: " WS-STEP-RC
+               MOVE 'Y' TO WS-JOB-FAILED
+           ELSE
+               DISPLAY "STEP 2 COMPLETE"
+           END-IF.
+
+       D000-RUN-LISTING.
+           DISPLAY "STEP 3: DEPARTMENT SUBTOTAL LISTING".
+           CALL "SYSTEM" USING "./FileHandling".
+           COMPUTE WS-STEP-RC = RETURN-CODE / 256.
+           IF WS-STEP-RC NOT = 0
+               DISPLAY "STEP 3 FAILED, RETURN CODE: " WS-STEP-RC
+               MOVE 'Y' TO WS-JOB-FAILED
+           ELSE
+               DISPLAY "STEP 3 COMPLETE"
+           END-IF.
