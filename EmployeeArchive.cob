@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeArchive.
+
+      *> Year-end/quarter-end archive utility - scans EMPLOYEE-FILE
+      *> (sample.dat) sequentially and writes one dated generation file
+      *> per run (data/EMPLOYEE-HIST-<rundate>.DAT) holding every
+      *> employee's current salary, so a historical snapshot survives
+      *> instead of sample.dat only ever holding the live state.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'sample.dat'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL
+           RELATIVE KEY IS WS-EMP-REL-KEY
+           FILE STATUS IS WS-EMP-STATUS.
+
+      *> Dated generation file - the actual OS filename comes from
+      *> WS-ARCHIVE-FILENAME at OPEN time (built in A000-MAIN-LOGIC
+      *> from the run date), so each archive run gets its own history
+      *> file instead of overwriting the prior run's snapshot.
+           SELECT EMPLOYEE-ARCHIVE-FILE ASSIGN TO DYNAMIC
+               WS-ARCHIVE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ARCHIVE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY EMPLOYEE.
+
+       FD  EMPLOYEE-ARCHIVE-FILE.
+       01  EMPHIST-LINE                 PIC X(38).
+
+       WORKING-STORAGE SECTION.
+       COPY EMPHIST.
+       01 WS-EMP-REL-KEY PIC 9(3).
+       01 WS-EMP-STATUS PIC X(2) VALUE '00'.
+       01 WS-ARCHIVE-STATUS PIC X(2) VALUE '00'.
+       01 WS-END-OF-EMPLOYEES PIC X(1) VALUE 'N'.
+       01 WS-RUN-DATE PIC 9(8) VALUE ZEROS.
+       01 WS-ARCHIVE-FILENAME PIC X(40) VALUE SPACES.
+       01 WS-ARCHIVED-COUNT PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           STRING "data/EMPLOYEE-HIST-" WS-RUN-DATE ".DAT"
+               DELIMITED BY SIZE INTO WS-ARCHIVE-FILENAME
+           END-STRING.
+
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMP-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN EMPLOYEE FILE, STATUS: "
+                   WS-EMP-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EMPLOYEE-ARCHIVE-FILE.
+           IF WS-ARCHIVE-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN ARCHIVE FILE, STATUS: "
+                   WS-ARCHIVE-STATUS
+               CLOSE EMPLOYEE-FILE
+               STOP RUN
+           END-IF.
+
+           READ EMPLOYEE-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-END-OF-EMPLOYEES
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-EMPLOYEES = 'Y'
+               PERFORM B000-ARCHIVE-EMPLOYEE
+
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-END-OF-EMPLOYEES
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE.
+           CLOSE EMPLOYEE-ARCHIVE-FILE.
+
+           DISPLAY "EMPLOYEES ARCHIVED: " WS-ARCHIVED-COUNT.
+           DISPLAY "ARCHIVE FILE: " WS-ARCHIVE-FILENAME.
+           STOP RUN.
+
+       B000-ARCHIVE-EMPLOYEE.
+           MOVE EMP-ID TO EMPHIST-EMP-ID.
+           MOVE EMP-NAME TO EMPHIST-EMP-NAME.
+           MOVE EMP-DEPT TO EMPHIST-EMP-DEPT.
+           MOVE EMP-SALARY TO EMPHIST-EMP-SALARY.
+           MOVE EMP-SSN TO EMPHIST-EMP-SSN.
+           MOVE WS-RUN-DATE TO EMPHIST-ARCHIVE-DATE.
+
+           MOVE EMPHIST-RECORD TO EMPHIST-LINE.
+           WRITE EMPHIST-LINE.
+
+           ADD 1 TO WS-ARCHIVED-COUNT.
