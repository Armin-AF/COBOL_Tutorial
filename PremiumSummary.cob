@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PremiumSummary.
+
+      *> Daily premium summary - reads the policy master and totals
+      *> written premium by insurance type, with a grand total line,
+      *> so management can see daily written premium without reading
+      *> terminal output from individual insurance.cob runs.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-MASTER ASSIGN TO 'data/POLICY.DAT'
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS SEQUENTIAL
+           RELATIVE KEY IS WS-POLICY-REL-KEY
+           FILE STATUS IS WS-POLICY-STATUS.
+
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO 'data/PREMSUM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER.
+       COPY POLICYREC.
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-LINE         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-POLICY-REL-KEY PIC 9(7).
+       01 WS-POLICY-STATUS PIC X(2) VALUE '00'.
+       01 WS-REPORT-STATUS PIC X(2) VALUE '00'.
+       01 WS-END-OF-POLICIES PIC X(1) VALUE 'N'.
+       01 WS-GRAND-TOTAL PIC 9(9)V99 VALUE ZEROS.
+
+       01 TYPE-TOTALS-TABLE.
+           05  TYPE-TOTAL-ENTRY OCCURS 10 TIMES INDEXED BY TT-IDX.
+               10  TT-TYPE              PIC X(10).
+               10  TT-COUNT             PIC 9(5).
+               10  TT-PREMIUM           PIC 9(9)V99.
+       01 WS-TYPE-COUNT PIC 9(2) VALUE ZEROS.
+       01 WS-FOUND-IDX PIC 9(2) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       A000-MAIN-LOGIC.
+           OPEN INPUT POLICY-MASTER.
+           IF WS-POLICY-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN POLICY MASTER, STATUS: "
+                   WS-POLICY-STATUS
+               STOP RUN
+           END-IF.
+
+           READ POLICY-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-END-OF-POLICIES
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-POLICIES = 'Y'
+               PERFORM B000-ACCUMULATE-POLICY
+
+               READ POLICY-MASTER NEXT RECORD
+                   AT END MOVE 'Y' TO WS-END-OF-POLICIES
+               END-READ
+           END-PERFORM.
+
+           CLOSE POLICY-MASTER.
+
+           PERFORM C000-WRITE-REPORT.
+
+           STOP RUN.
+
+       B000-ACCUMULATE-POLICY.
+           MOVE ZEROS TO WS-FOUND-IDX.
+           PERFORM VARYING TT-IDX FROM 1 BY 1
+               UNTIL TT-IDX > WS-TYPE-COUNT
+               IF TT-TYPE(TT-IDX) = POLICY-TYPE
+                   MOVE TT-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX = ZEROS
+               ADD 1 TO WS-TYPE-COUNT
+               MOVE WS-TYPE-COUNT TO WS-FOUND-IDX
+               MOVE POLICY-TYPE TO TT-TYPE(WS-FOUND-IDX)
+               MOVE ZEROS TO TT-COUNT(WS-FOUND-IDX)
+               MOVE ZEROS TO TT-PREMIUM(WS-FOUND-IDX)
+           END-IF.
+
+           ADD 1 TO TT-COUNT(WS-FOUND-IDX).
+           ADD POLICY-PREMIUM TO TT-PREMIUM(WS-FOUND-IDX).
+           ADD POLICY-PREMIUM TO WS-GRAND-TOTAL.
+
+       C000-WRITE-REPORT.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+
+           MOVE "TYPE       COUNT   TOTAL PREMIUM"
+               TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           PERFORM VARYING TT-IDX FROM 1 BY 1
+               UNTIL TT-IDX > WS-TYPE-COUNT
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING TT-TYPE(TT-IDX) ' ' TT-COUNT(TT-IDX) ' '
+                   TT-PREMIUM(TT-IDX)
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+               END-STRING
+               WRITE SUMMARY-REPORT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           STRING "GRAND TOTAL PREMIUM: " WS-GRAND-TOTAL
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           END-STRING.
+           WRITE SUMMARY-REPORT-LINE.
+
+           CLOSE SUMMARY-REPORT-FILE.
