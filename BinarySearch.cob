@@ -1,35 +1,73 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BinarySearch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALUE-LOOKUP-FILE ASSIGN TO 'VALTABLE.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOOKUP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VALUE-LOOKUP-FILE.
+       01  VALUE-LOOKUP-LINE         PIC 9(3).
+
        WORKING-STORAGE SECTION.
-       
+
+       01 WS-TABLE-COUNT       PIC 9(3) VALUE ZEROS.
        01 TABLE-VALUES.
-           05 VALUE-TABLE  OCCURS 10 ASCENDING KEY IS TABLE-ITEM.
+           05 VALUE-TABLE  OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-TABLE-COUNT
+               ASCENDING KEY IS TABLE-ITEM
+               INDEXED BY TABLE-IDX.
                10 TABLE-ITEM      PIC 9(3) VALUE ZEROS.
 
        01 TABLE-POINTERS.
            05 LOW-POINTER        PIC 9(3) VALUE 1.
            05 HIGH-POINTER      PIC 9(3) VALUE 10.
            05 MID-POINTER       PIC 9(3) VALUE ZEROS.
-           
+
        01 SEARCH-VALUE          PIC 9(3) VALUE ZEROS.
        01 FOUND-FLAG            PIC X(1) VALUE 'N'.
-       01 TABLE-COUNTER        PIC 9(3) VALUE 1.
 
-       
+       01 WS-LOOKUP-STATUS      PIC X(2) VALUE '00'.
+       01 WS-END-OF-LOOKUP      PIC X(1) VALUE 'N'.
+
        PROCEDURE DIVISION.
+      *> Loads VALUE-TABLE from VALTABLE.DAT, which must already be
+      *> sorted ascending - BINARY-SEARCH below relies on that order.
        INITIALIZE-TABLE.
-           PERFORM VARYING TABLE-COUNTER FROM 1 BY 1
-           UNTIL TABLE-COUNTER > 10
-               COMPUTE TABLE-ITEM(TABLE-COUNTER) = TABLE-COUNTER * 100
+           OPEN INPUT VALUE-LOOKUP-FILE.
+           IF WS-LOOKUP-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN VALTABLE.DAT, STATUS: '
+                   WS-LOOKUP-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE ZEROS TO WS-TABLE-COUNT.
+           READ VALUE-LOOKUP-FILE
+               AT END MOVE 'Y' TO WS-END-OF-LOOKUP
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-LOOKUP = 'Y' OR WS-TABLE-COUNT = 50
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE VALUE-LOOKUP-LINE TO TABLE-ITEM(WS-TABLE-COUNT)
+
+               READ VALUE-LOOKUP-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-LOOKUP
+               END-READ
            END-PERFORM.
 
+           CLOSE VALUE-LOOKUP-FILE.
+           MOVE WS-TABLE-COUNT TO HIGH-POINTER.
+           MOVE 1 TO LOW-POINTER.
+           DISPLAY 'LOOKUP VALUES LOADED: ' WS-TABLE-COUNT.
 
-           
        GET-SEARCH-VALUE.
            DISPLAY 'Enter a value to search: ' WITH NO ADVANCING.
            ACCEPT SEARCH-VALUE.
-           
+
        BINARY-SEARCH.
            PERFORM UNTIL LOW-POINTER > HIGH-POINTER
                COMPUTE MID-POINTER = (LOW-POINTER + HIGH-POINTER) / 2
@@ -38,17 +76,17 @@
                    EXIT PERFORM
                END-IF
                IF SEARCH-VALUE < VALUE-TABLE(MID-POINTER)
-                   MOVE MID-POINTER TO HIGH-POINTER
+                   COMPUTE HIGH-POINTER = MID-POINTER - 1
                ELSE
-                   MOVE MID-POINTER TO LOW-POINTER
+                   COMPUTE LOW-POINTER = MID-POINTER + 1
                END-IF
            END-PERFORM.
-           
+
        DISPLAY-RESULT.
            IF FOUND-FLAG = 'Y'
                DISPLAY 'Value found at position: ' MID-POINTER
            ELSE
                DISPLAY 'Value not found.'
            END-IF.
-           
+
            STOP RUN.
