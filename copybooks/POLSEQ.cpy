@@ -0,0 +1,4 @@
+      *> Single-record sequence control file holding the last policy
+      *> number issued. Shared by any program that issues new policies.
+       01  POLSEQ-RECORD.
+           05  POLSEQ-LAST-NUMBER      PIC 9(7).
