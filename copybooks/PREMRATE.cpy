@@ -0,0 +1,21 @@
+      *> Premium rate table (age band x insurance type), loaded at
+      *> runtime from the rate file (see PREMRATD) so underwriting can
+      *> change rates without recompiling insurance.cob.
+      *> PR-VALUE-FACTOR applies per $1000 of declared vehicle/home
+      *> value for AUTO and HOME policies; it is zero for LIFE/HEALTH.
+      *> PR-SMOKER-SURCHARGE and PR-COVERAGE-FACTOR (per $1000 of
+      *> requested coverage) apply to LIFE/HEALTH; they are zero for
+      *> AUTO/HOME.
+       01  PREMIUM-RATE-TABLE.
+           05  PREMIUM-RATE-ENTRY OCCURS 1 TO 50 TIMES
+                                  DEPENDING ON PR-RATE-COUNT
+                                  INDEXED BY PR-IDX.
+               10  PR-TYPE              PIC X(10).
+               10  PR-AGE-LOW           PIC 9(3).
+               10  PR-AGE-HIGH          PIC 9(3).
+               10  PR-BASE-PREMIUM      PIC 9(5).
+               10  PR-AGE-FACTOR        PIC 9(3)V99.
+               10  PR-VALUE-FACTOR      PIC 9(3)V99.
+               10  PR-SMOKER-SURCHARGE  PIC 9(3)V99.
+               10  PR-COVERAGE-FACTOR   PIC 9(3)V99.
+       01  PR-RATE-COUNT             PIC 9(3) VALUE ZEROS.
