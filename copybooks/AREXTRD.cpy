@@ -0,0 +1,7 @@
+      *> Accounts-receivable extract record - one fixed-format row per
+      *> issued policy, picked up by finance's downstream AR system.
+       01  AR-EXTRACT-RECORD.
+           05  AR-POLICY-NUMBER        PIC 9(7).
+           05  AR-POLICY-TYPE          PIC X(10).
+           05  AR-PREMIUM-AMOUNT       PIC 9(7)V99.
+           05  AR-ISSUE-DATE           PIC 9(8).
