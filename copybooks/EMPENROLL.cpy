@@ -0,0 +1,6 @@
+      *> Group-insurance enrollment - links an EMP-ID to the group
+      *> LIFE/HEALTH policy number (see copybooks/POLICYREC.cpy) whose
+      *> premium payroll should deduct for that employee.
+       01  ENROLLMENT-RECORD.
+           05  ENROLL-EMP-ID           PIC 9(3).
+           05  ENROLL-POLICY-NUMBER    PIC 9(7).
