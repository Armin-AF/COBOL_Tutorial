@@ -0,0 +1,12 @@
+      *> Premium rate file record - one row per age band/insurance type.
+      *> RATE-SMOKER-SURCHARGE and RATE-COVERAGE-FACTOR only apply to
+      *> LIFE/HEALTH; RATE-VALUE-FACTOR only applies to AUTO/HOME.
+       01  RATE-RECORD.
+           05  RATE-TYPE               PIC X(10).
+           05  RATE-AGE-LOW            PIC 9(3).
+           05  RATE-AGE-HIGH           PIC 9(3).
+           05  RATE-BASE-PREMIUM       PIC 9(5).
+           05  RATE-AGE-FACTOR         PIC 9(3)V99.
+           05  RATE-VALUE-FACTOR       PIC 9(3)V99.
+           05  RATE-SMOKER-SURCHARGE   PIC 9(3)V99.
+           05  RATE-COVERAGE-FACTOR    PIC 9(3)V99.
