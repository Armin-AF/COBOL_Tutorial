@@ -0,0 +1,13 @@
+      *> One row per employee per archive run, appended to the dated
+      *> EMPLOYEE-HIST-<rundate>.DAT generation file by
+      *> EmployeeArchive.cob - a year-end/quarter-end snapshot of
+      *> EMPLOYEE-FILE (sample.dat) so "what was this employee's salary
+      *> as of last December" has an answer without redesigning the
+      *> live file into a salary-history table.
+       01  EMPHIST-RECORD.
+           05  EMPHIST-EMP-ID           PIC 9(3).
+           05  EMPHIST-EMP-NAME         PIC X(10).
+           05  EMPHIST-EMP-DEPT         PIC X(4).
+           05  EMPHIST-EMP-SALARY       PIC 9(4).
+           05  EMPHIST-EMP-SSN          PIC 9(9).
+           05  EMPHIST-ARCHIVE-DATE     PIC 9(8).
