@@ -0,0 +1,19 @@
+      *> Single-record checkpoint for EMPLOYEE-FILE processing - the
+      *> last EMP-ID fully processed plus the running counts needed to
+      *> resume a large run without starting over from record one.
+      *> EMPCKPT-COUNT-SO-FAR/SALARY-SO-FAR hold the completed-department
+      *> grand totals only; the in-progress department (if the checkpoint
+      *> landed mid-department) is carried separately in EMPCKPT-DEPT and
+      *> its own count/salary, so a restart resumes that department's
+      *> subtotal instead of restarting it at zero. EMPCKPT-PAGE-NUMBER/
+      *> LINES-ON-PAGE carry the page-header state (req037) so a resumed
+      *> run continues the page numbering instead of restarting at page 1.
+       01  EMPCKPT-RECORD.
+           05  EMPCKPT-LAST-ID        PIC 9(3).
+           05  EMPCKPT-COUNT-SO-FAR   PIC 9(5).
+           05  EMPCKPT-SALARY-SO-FAR  PIC 9(7).
+           05  EMPCKPT-DEPT           PIC X(4).
+           05  EMPCKPT-DEPT-COUNT     PIC 9(5).
+           05  EMPCKPT-DEPT-SALARY    PIC 9(7).
+           05  EMPCKPT-PAGE-NUMBER    PIC 9(3).
+           05  EMPCKPT-LINES-ON-PAGE  PIC 9(3).
