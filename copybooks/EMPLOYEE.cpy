@@ -0,0 +1,15 @@
+      *> Employee master record - shared by every program that reads
+      *> or maintains EMPLOYEE-FILE (sample.dat).
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID            PIC 9(3).
+      *>         Holds "Last, First" - split into EMP-LAST-NAME/
+      *>         EMP-FIRST-NAME by COPY EMPNAME's parsing paragraph.
+           05  EMP-NAME          PIC X(10).
+           05  EMP-DEPT          PIC X(4).
+           05  EMP-SALARY        PIC 9(4).
+      *>         Area(3) + group(2) + serial(4), validated by each
+      *>         program's own VALIDATE-SSN paragraph before it is
+      *>         stored - see coboltut.cob's SSNum for the precedent
+      *>         this splits on, formatted for display as
+      *>         "999-99-9999" by FORMAT-SSN.
+           05  EMP-SSN           PIC 9(9).
