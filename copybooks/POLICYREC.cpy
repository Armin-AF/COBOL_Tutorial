@@ -0,0 +1,11 @@
+      *> Policy master record layout - shared by insurance.cob and any
+      *> batch program that issues, bills, or reports on policies.
+       01  POLICY-RECORD.
+           05  POLICY-NUMBER           PIC 9(7).
+           05  POLICY-AGE              PIC 9(3).
+           05  POLICY-TYPE             PIC X(10).
+           05  POLICY-PREMIUM          PIC 9(7)V99.
+           05  POLICY-ISSUE-DATE       PIC 9(8).
+           05  POLICY-DECLARED-VALUE   PIC 9(7).
+           05  POLICY-SMOKER           PIC X(1).
+           05  POLICY-COVERAGE-AMOUNT  PIC 9(7).
