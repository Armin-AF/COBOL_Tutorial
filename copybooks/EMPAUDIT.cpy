@@ -0,0 +1,8 @@
+      *> One line per EMPLOYEE-FILE add/change/delete (and read, where
+      *> the caller opts in) appended to data/EMPAUDIT.LOG - timestamp,
+      *> transaction type, and EMP-ID, so "who changed this employee
+      *> and when" has an answer.
+       01  EMPAUDIT-RECORD.
+           05  EMPAUDIT-TIMESTAMP        PIC 9(14).
+           05  EMPAUDIT-ACTION           PIC X(6).
+           05  EMPAUDIT-EMP-ID           PIC 9(3).
