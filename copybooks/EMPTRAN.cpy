@@ -0,0 +1,10 @@
+      *> Employee maintenance transaction - one row per add/change/
+      *> delete applied against EMPLOYEE-FILE by EmployeeMaintenance.
+       01  EMPLOYEE-TRANSACTION.
+           05  EMP-TRAN-CODE         PIC X(1).
+      *>         A = add, C = change salary/name, D = delete
+           05  EMP-TRAN-ID           PIC 9(3).
+           05  EMP-TRAN-NAME         PIC X(10).
+           05  EMP-TRAN-DEPT         PIC X(4).
+           05  EMP-TRAN-SALARY       PIC 9(4).
+           05  EMP-TRAN-SSN          PIC 9(9).
