@@ -0,0 +1,9 @@
+      *> Applicant transaction record - one application per line, fed
+      *> to the batch quoting run.
+       01  APPLICANT-RECORD.
+           05  APPLICANT-ID            PIC 9(5).
+           05  APPLICANT-AGE           PIC 9(3).
+           05  APPLICANT-TYPE          PIC X(10).
+           05  APPLICANT-DECLARED-VAL  PIC 9(7).
+           05  APPLICANT-SMOKER        PIC X(1).
+           05  APPLICANT-COVERAGE-AMT  PIC 9(7).
