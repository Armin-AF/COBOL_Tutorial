@@ -0,0 +1,10 @@
+      *> One row per salary change, appended to data/EMPSALHIST.DAT by
+      *> EmployeeMaintenance.cob - a separate history file (rather than
+      *> an OCCURS table inside EMPLOYEE-RECORD) so sample.dat's fixed
+      *> record length doesn't have to grow every time someone gets a
+      *> second raise.
+       01  EMPSALHIST-RECORD.
+           05  EMPSALHIST-EMP-ID           PIC 9(3).
+           05  EMPSALHIST-OLD-SALARY       PIC 9(4).
+           05  EMPSALHIST-NEW-SALARY       PIC 9(4).
+           05  EMPSALHIST-EFFECTIVE-DATE   PIC 9(8).
