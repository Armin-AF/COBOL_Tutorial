@@ -0,0 +1,5 @@
+      *> Single-record control file holding the expected EMPLOYEE-FILE
+      *> record count, maintained by EmployeeLoad.cob/EmployeeMaintenance.cob
+      *> so FileHandling.cob can balance its run against it.
+       01  EMPCTL-RECORD.
+           05  EMPCTL-EXPECTED-COUNT   PIC 9(5).
