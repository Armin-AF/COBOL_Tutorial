@@ -0,0 +1,6 @@
+      *> Working-storage fields for EMP-NAME ("Last, First") split by
+      *> each program's own PARSE-EMP-NAME paragraph, same UNSTRING
+      *> pattern as StringLecture.cob.
+       01  EMP-NAME-PARSED.
+           05  EMP-LAST-NAME     PIC X(10).
+           05  EMP-FIRST-NAME    PIC X(10).
