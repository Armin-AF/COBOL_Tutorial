@@ -2,42 +2,149 @@
        PROGRAM-ID. ArithmeticOperations.
        AUTHOR. Armin.
 
+      *> Reads operand pairs from ARITHTRAN.DAT and writes add,
+      *> subtract, multiply, divide, and remainder results for each
+      *> pair to a report, instead of always operating on a single
+      *> hardcoded 25 and 5. Results are signed decimal (like
+      *> coboltut's PIC S99V99 ans) and rounded, so negative and
+      *> fractional results come out correct instead of lost.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARITHMETIC-TRANS-FILE ASSIGN TO 'ARITHTRAN.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT ARITHMETIC-REPORT-FILE ASSIGN TO 'data/ARITHRPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARITHMETIC-TRANS-FILE.
+       01  ARITHMETIC-TRANS-LINE.
+           05 TRAN-NUM1           PIC 9(5)V99.
+           05 TRAN-NUM2           PIC 9(5)V99.
+
+       FD  ARITHMETIC-REPORT-FILE.
+       01  ARITHMETIC-REPORT-LINE     PIC X(70).
+
        WORKING-STORAGE SECTION.
-       01 NUM1               PIC 9(5) VALUE ZEROS.
-       01 NUM2               PIC 9(5) VALUE ZEROS.
-       01 RESULT-ADD         PIC 9(5) VALUE ZEROS.
-       01 RESULT-SUBTRACT    PIC 9(5) VALUE ZEROS.
-       01 RESULT-MULTIPLY    PIC 9(6) VALUE ZEROS.
-       01 RESULT-DIVIDE      PIC 9(5) VALUE ZEROS.
-       01 REMAINDER-VAL          PIC 9(5) VALUE ZEROS.
+       01 NUM1               PIC 9(5)V99 VALUE ZEROS.
+       01 NUM2               PIC 9(5)V99 VALUE ZEROS.
+       01 RESULT-ADD         PIC S9(6)V99 VALUE ZEROS.
+       01 RESULT-SUBTRACT    PIC S9(6)V99 VALUE ZEROS.
+       01 RESULT-MULTIPLY    PIC S9(9)V99 VALUE ZEROS.
+       01 RESULT-DIVIDE      PIC S9(6)V99 VALUE ZEROS.
+       01 REMAINDER-VAL      PIC S9(5)V99 VALUE ZEROS.
 
+       01 WS-NUM1-DISPLAY    PIC ZZZZ9.99.
+       01 WS-NUM2-DISPLAY    PIC ZZZZ9.99.
+       01 WS-ADD-DISPLAY     PIC -(5)9.99.
+       01 WS-SUBTRACT-DISPLAY PIC -(5)9.99.
+       01 WS-MULTIPLY-DISPLAY PIC -(8)9.99.
+       01 WS-DIVIDE-DISPLAY  PIC -(5)9.99.
+       01 WS-REMAINDER-DISPLAY PIC -(4)9.99.
+
+       01 WS-TRAN-STATUS      PIC X(2) VALUE '00'.
+       01 WS-REPORT-STATUS    PIC X(2) VALUE '00'.
+       01 WS-END-OF-TRANS     PIC X(1) VALUE 'N'.
+       01 WS-PAIR-COUNT       PIC 9(5) VALUE ZEROS.
+       01 WS-REJECTED-COUNT   PIC 9(5) VALUE ZEROS.
+       01 WS-CALC-OK          PIC X(1) VALUE 'Y'.
 
        PROCEDURE DIVISION.
        A000-MAIN-LOGIC.
            DISPLAY "COBOL Arithmetic Operations".
-           
-           MOVE 25 TO NUM1.
-           MOVE 5 TO NUM2.
-           
-           DISPLAY "NUM1 = " NUM1.
-           DISPLAY "NUM2 = " NUM2.
-           
+
+           OPEN INPUT ARITHMETIC-TRANS-FILE.
+           IF WS-TRAN-STATUS NOT = '00'
+               DISPLAY "UNABLE TO OPEN ARITHTRAN.DAT, STATUS: "
+                   WS-TRAN-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ARITHMETIC-REPORT-FILE.
+
+           READ ARITHMETIC-TRANS-FILE
+               AT END MOVE 'Y' TO WS-END-OF-TRANS
+           END-READ.
+
+           PERFORM UNTIL WS-END-OF-TRANS = 'Y'
+               MOVE TRAN-NUM1 TO NUM1
+               MOVE TRAN-NUM2 TO NUM2
+               ADD 1 TO WS-PAIR-COUNT
+               PERFORM B000-COMPUTE-RESULTS
+               IF WS-CALC-OK = 'Y'
+                   PERFORM C000-WRITE-REPORT-LINES
+               ELSE
+                   DISPLAY "PAIR REJECTED, OVERFLOW OR DIVIDE BY ZERO: "
+                       "NUM1=" NUM1 " NUM2=" NUM2
+                   ADD 1 TO WS-REJECTED-COUNT
+               END-IF
+
+               READ ARITHMETIC-TRANS-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-TRANS
+               END-READ
+           END-PERFORM.
+
+           CLOSE ARITHMETIC-TRANS-FILE.
+           CLOSE ARITHMETIC-REPORT-FILE.
+
+           DISPLAY "PAIRS PROCESSED: " WS-PAIR-COUNT.
+           DISPLAY "PAIRS REJECTED:  " WS-REJECTED-COUNT.
+           STOP RUN.
+
+      *> NUM1/NUM2 come from the file layout's own PIC 9(5)V99 domain,
+      *> so their product can exceed RESULT-MULTIPLY's PIC S9(9)V99 and
+      *> NUM2 can legitimately be zero - ON SIZE ERROR traps both
+      *> instead of silently truncating the product or aborting the
+      *> whole batch on a division by zero.
+       B000-COMPUTE-RESULTS.
+           MOVE 'Y' TO WS-CALC-OK.
            ADD NUM1 TO NUM2 GIVING RESULT-ADD.
-           DISPLAY "Addition Result: " RESULT-ADD.
-           
            SUBTRACT NUM2 FROM NUM1 GIVING RESULT-SUBTRACT.
-           DISPLAY "Subtraction Result: " RESULT-SUBTRACT.
-           
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT-MULTIPLY.
-           DISPLAY "Multiplication Result: " RESULT-MULTIPLY.
-           
-           DIVIDE NUM1 BY NUM2 
-           GIVING RESULT-DIVIDE 
-           REMAINDER REMAINDER-VAL.
-           DISPLAY "Division Result: " RESULT-DIVIDE.
-           DISPLAY "Remainder: " REMAINDER-VAL.
 
+           MULTIPLY NUM1 BY NUM2 GIVING RESULT-MULTIPLY
+               ON SIZE ERROR
+                   MOVE 'N' TO WS-CALC-OK
+           END-MULTIPLY.
 
-           STOP RUN.
+           IF WS-CALC-OK = 'Y'
+               DIVIDE NUM1 BY NUM2
+                   GIVING RESULT-DIVIDE ROUNDED
+                   REMAINDER REMAINDER-VAL
+                   ON SIZE ERROR
+                       MOVE 'N' TO WS-CALC-OK
+               END-DIVIDE
+           END-IF.
+
+       C000-WRITE-REPORT-LINES.
+           MOVE NUM1 TO WS-NUM1-DISPLAY.
+           MOVE NUM2 TO WS-NUM2-DISPLAY.
+           MOVE RESULT-ADD TO WS-ADD-DISPLAY.
+           MOVE RESULT-SUBTRACT TO WS-SUBTRACT-DISPLAY.
+           MOVE RESULT-MULTIPLY TO WS-MULTIPLY-DISPLAY.
+           MOVE RESULT-DIVIDE TO WS-DIVIDE-DISPLAY.
+           MOVE REMAINDER-VAL TO WS-REMAINDER-DISPLAY.
+
+           MOVE SPACES TO ARITHMETIC-REPORT-LINE.
+           STRING 'NUM1=' WS-NUM1-DISPLAY ' NUM2=' WS-NUM2-DISPLAY
+               DELIMITED BY SIZE INTO ARITHMETIC-REPORT-LINE
+           END-STRING.
+           WRITE ARITHMETIC-REPORT-LINE.
+
+           MOVE SPACES TO ARITHMETIC-REPORT-LINE.
+           STRING '  ADD=' WS-ADD-DISPLAY
+               ' SUBTRACT=' WS-SUBTRACT-DISPLAY
+               DELIMITED BY SIZE INTO ARITHMETIC-REPORT-LINE
+           END-STRING.
+           WRITE ARITHMETIC-REPORT-LINE.
 
+           MOVE SPACES TO ARITHMETIC-REPORT-LINE.
+           STRING '  MULTIPLY=' WS-MULTIPLY-DISPLAY ' DIVIDE='
+               WS-DIVIDE-DISPLAY ' REMAINDER=' WS-REMAINDER-DISPLAY
+               DELIMITED BY SIZE INTO ARITHMETIC-REPORT-LINE
+           END-STRING.
+           WRITE ARITHMETIC-REPORT-LINE.
